@@ -0,0 +1,46 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. MenuPrincipal.
+
+ENVIRONMENT DIVISION.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 ChoixUtilisateur  PIC X.
+
+PROCEDURE DIVISION.
+MENU-PRINCIPAL-PROC.
+
+*> Point d'entrée unique de session : appelle chacun des sous-programmes
+*> existants (compte bancaire, inventaire de livres, calcul de réductions)
+*> au lieu d'avoir à lancer un exécutable distinct pour chacun.
+    PERFORM AFFICHER-MENU-PRINCIPAL UNTIL ChoixUtilisateur = "0".
+
+    DISPLAY "Fin de la session.".
+    STOP RUN.
+
+AFFICHER-MENU-PRINCIPAL.
+    DISPLAY " ".
+    DISPLAY "========================================================".
+    DISPLAY "MENU PRINCIPAL".
+    DISPLAY "--------------------------------------------------------".
+    DISPLAY "1. Gestion de compte bancaire".
+    DISPLAY "2. Gestion de l'inventaire de livres".
+    DISPLAY "3. Calcul de réductions".
+    DISPLAY "0. Quitter".
+    DISPLAY "========================================================".
+    DISPLAY "Votre choix : ".
+    ACCEPT ChoixUtilisateur.
+
+    EVALUATE ChoixUtilisateur
+        WHEN "1"
+            CALL "GestionCompteBancaire"
+        WHEN "2"
+            CALL "GestionInventaireLivres"
+        WHEN "3"
+            CALL "CalculReductions"
+        WHEN "0"
+            CONTINUE
+        WHEN OTHER
+            DISPLAY "Choix invalide."
+    END-EVALUATE.
+    EXIT.
