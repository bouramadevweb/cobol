@@ -1,18 +1,21 @@
 IDENTIFICATION DIVISION.
-PROGRAM-ID. GestionInventaireLivres.
+PROGRAM-ID. GestionInventaireLivresExercice.
 
 DATA DIVISION.
 WORKING-STORAGE SECTION.
 
 01 IndexLivres  PIC 9(2).
 
-01 Titre         PIC X(30) OCCURS 5 TIMES.
-01 Auteur        PIC X(20) OCCURS 5 TIMES.
-01 AnneePub      PIC 9(4) OCCURS 5 TIMES.
-01 CopiesDispo   PIC 9(1) OCCURS 50 TIMES.
+01 Titre         PIC X(30) OCCURS 99 TIMES.
+01 Auteur        PIC X(20) OCCURS 99 TIMES.
+01 AnneePub      PIC 9(4) OCCURS 99 TIMES.
+01 Genre         PIC X(4) OCCURS 99 TIMES.
+01 CopiesDispo   PIC 9(1) OCCURS 99 TIMES.
+01 Isbn          PIC X(13) OCCURS 99 TIMES.
 
 01 NbLivres         PIC 9(2).
 01 LivreAjoute      PIC X VALUE 'N'.
+01 NbLivresAjoutes  PIC 9(2) VALUE 0.
 
 PROCEDURE DIVISION.
 
@@ -21,11 +24,13 @@ PROCEDURE DIVISION.
    ACCEPT NbLivres.
 
    MOVE 'N' TO LivreAjoute.
+   MOVE 1 TO IndexLivres.
 
-   PERFORM 1000-ENREGISTRER-LIVRE THRU 1000-SORTIR.
+   PERFORM 1000-ENREGISTRER-LIVRE THRU 1000-SORTIR
+      UNTIL IndexLivres > NbLivres.
 
-   IF LivreAjoute = 'O' 
-      DISPLAY "Livre ajouté avec succès !"
+   IF LivreAjoute = 'O'
+      DISPLAY NbLivresAjoutes " livre(s) ajouté(s) avec succès !"
    ELSE
       DISPLAY "Aucun livre ajouté."
    END-IF.
@@ -35,23 +40,31 @@ PROCEDURE DIVISION.
       DISPLAY "Livre : " Titre(IndexLivres)
               " | Auteur : " Auteur(IndexLivres)
               " | Année de Publication : " AnneePub(IndexLivres)
+              " | Genre : " Genre(IndexLivres)
               " | Copies Disponibles : " CopiesDispo(IndexLivres)
+              " | ISBN : " Isbn(IndexLivres)
    END-PERFORM.
 
    DISPLAY "Merci d'avoir utilisé le programme de gestion d'inventaire de livres.".
    STOP RUN.
 
    1000-ENREGISTRER-LIVRE.
+      DISPLAY "Livre " IndexLivres " sur " NbLivres " : ".
       DISPLAY "Veuillez saisir les détails du Livre : ".
       ACCEPT Titre(IndexLivres).
       DISPLAY "Veuillez Auteur du livre"
       ACCEPT Auteur(IndexLivres).
       DISPLAY "Veuillez Année de publication"
       ACCEPT AnneePub(IndexLivres).
+      DISPLAY "Veuillez le genre du livre (ex : SF, POL, JEUN)"
+      ACCEPT Genre(IndexLivres).
       DISPLAY "Veuillez le nombre de copie"
       ACCEPT CopiesDispo(IndexLivres).
+      DISPLAY "Veuillez l'ISBN du livre"
+      ACCEPT Isbn(IndexLivres).
 
       MOVE 'O' TO LivreAjoute.
+      ADD 1 TO NbLivresAjoutes.
 
       ADD 1 TO IndexLivres.
 
