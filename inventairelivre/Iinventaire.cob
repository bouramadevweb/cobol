@@ -1,50 +1,272 @@
 IDENTIFICATION DIVISION.
-PROGRAM-ID. GestionInventaireLivres.
+PROGRAM-ID. GestionInventaireMaintenance.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT LivreFile
+           ASSIGN TO 'LivreFile'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS NumeroLivre
+           ALTERNATE RECORD KEY IS Isbn WITH DUPLICATES
+           FILE STATUS IS STATUS-LIVRES.
 
 DATA DIVISION.
+FILE SECTION.
+FD LivreFile.
+01 LivreRecord.
+   05 NumeroLivre   PIC 9(4).
+   05 Titre         PIC X(30).
+   05 Auteur        PIC X(20).
+   05 AnneePub      PIC 9(4).
+   05 Genre         PIC X(4).
+   05 CopiesDispo   PIC 9(2).
+   05 Isbn          PIC X(13).
+
 WORKING-STORAGE SECTION.
+77 STATUS-LIVRES PIC XX.
 
-01 IndexLivres  PIC 9(2).
+01 IndexLivres  PIC 9(4).
 
 01 Inventaire.
-   02 Titre         PIC X(30) OCCURS 5 TIMES.
-   02 Auteur        PIC X(20) OCCURS 5 TIMES.
-   02 AnneePub      PIC 9(4) OCCURS 5 TIMES.
-   02 CopiesDispo   PIC 9(1) OCCURS 5 TIMES.
+*> Capacité alignée sur NumeroLivre (PIC 9(4), 9999 livres au plus),
+*> même choix que books.cob puisque les deux partagent LivreFile.
+   02 InventaireLigne OCCURS 9999 TIMES.
+      03 NumeroLivreTbl PIC 9(4).
+      03 TitreTbl       PIC X(30).
+      03 AuteurTbl      PIC X(20).
+      03 AnneePubTbl    PIC 9(4).
+      03 GenreTbl       PIC X(4).
+      03 CopiesDispoTbl PIC 9(2).
+      03 IsbnTbl        PIC X(13).
+
+01 NbLivres PIC 9(4).
+01 ProchainNumero PIC 9(4).
+01 FinLivreFile PIC X VALUE 'N'.
+01 ChoixUtilisateur PIC X.
+01 NumeroLivreSaisi PIC 9(4).
+01 IndexTrouve PIC 9(4).
+
+01 GenresDistincts.
+   02 GenreLigne OCCURS 20 TIMES.
+      03 GenreCode      PIC X(4).
+      03 GenreTotal     PIC 9(4).
+01 NbGenresDistincts PIC 9(2).
+01 IndexGenre PIC 9(2).
+01 IndexGenreTrouve PIC 9(2).
 
 PROCEDURE DIVISION.
 
-   MOVE "1984" TO Titre(1).
-   MOVE "George Orwell" TO Auteur(1).
-   MOVE 1949 TO AnneePub(1).
-   MOVE 5 TO CopiesDispo(1).
+   DISPLAY "Maintenance de l'inventaire de livres.".
+
+   PERFORM CHARGER-INVENTAIRE.
+
+   PERFORM MENU-MAINTENANCE UNTIL ChoixUtilisateur = "0".
 
-   MOVE "Le Petit Prince" TO Titre(2).
-   MOVE "Antoine de Saint-Exupéry" TO Auteur(2).
-   MOVE 1943 TO AnneePub(2).
-   MOVE 3 TO CopiesDispo(2).
+   PERFORM SAUVEGARDER-INVENTAIRE.
 
-   MOVE "Le Seigneur des Anneaux" TO Titre(3).
-   MOVE "J.R.R. Tolkien" TO Auteur(3).
-   MOVE 1954 TO AnneePub(3).
-   MOVE 7 TO CopiesDispo(3).
+   DISPLAY "Fin de la maintenance de l'inventaire.".
+   STOP RUN.
+
+MENU-MAINTENANCE.
+   DISPLAY "*******MAINTENANCE DE L'INVENTAIRE**********"
+   DISPLAY "1. Ajouter un livre"
+   DISPLAY "2. Afficher l'inventaire"
+   DISPLAY "3. Modifier un livre"
+   DISPLAY "4. Supprimer un livre"
+   DISPLAY "5. Rapport par genre"
+   DISPLAY "0. Quitter"
+
+   ACCEPT ChoixUtilisateur.
 
-   MOVE "Fondation" TO Titre(4).
-   MOVE "Isaac Asimov" TO Auteur(4).
-   MOVE 1951 TO AnneePub(4).
-   MOVE 4 TO CopiesDispo(4).
+   EVALUATE ChoixUtilisateur
+       WHEN "1"
+           PERFORM AJOUTER-LIVRE
+       WHEN "2"
+           PERFORM AFFICHER-INVENTAIRE
+       WHEN "3"
+           PERFORM MODIFIER-LIVRE
+       WHEN "4"
+           PERFORM SUPPRIMER-LIVRE
+       WHEN "5"
+           PERFORM AFFICHER-RAPPORT-GENRE
+       WHEN "0"
+           CONTINUE
+       WHEN OTHER
+           DISPLAY "Option invalide. Veuillez choisir une option valide."
+   END-EVALUATE.
+   EXIT.
+
+AJOUTER-LIVRE.
+   ADD 1 TO NbLivres.
+   DISPLAY "Veuillez saisir le titre du Livre : ".
+   ACCEPT TitreTbl(NbLivres).
+   DISPLAY "Veuillez saisir l'auteur du Livre : ".
+   ACCEPT AuteurTbl(NbLivres).
+   DISPLAY "Veuillez saisir l'année de publication du Livre : ".
+   ACCEPT AnneePubTbl(NbLivres).
+   DISPLAY "Veuillez saisir le code de genre du Livre (ex : SF, POL, JEUN) : ".
+   ACCEPT GenreTbl(NbLivres).
+   DISPLAY "Veuillez saisir le nombre de copies disponibles du Livre : ".
+   ACCEPT CopiesDispoTbl(NbLivres).
+   DISPLAY "Veuillez saisir l'ISBN du Livre : ".
+   ACCEPT IsbnTbl(NbLivres).
+   MOVE ProchainNumero TO NumeroLivreTbl(NbLivres).
+   ADD 1 TO ProchainNumero.
+   DISPLAY "Livre " NumeroLivreTbl(NbLivres) " ajouté.".
+   EXIT.
+
+RECHERCHER-LIVRE.
+*> Retrouve l'index du livre dont le numéro est NumeroLivreSaisi ;
+*> IndexTrouve reste à zéro si le numéro ne correspond à aucun livre.
+   MOVE 0 TO IndexTrouve.
+   PERFORM VARYING IndexLivres FROM 1 BY 1 UNTIL IndexLivres > NbLivres
+      IF NumeroLivreTbl(IndexLivres) = NumeroLivreSaisi
+         MOVE IndexLivres TO IndexTrouve
+      END-IF
+   END-PERFORM.
+   EXIT.
 
-   MOVE "Dune" TO Titre(5).
-   MOVE "Frank Herbert" TO Auteur(5).
-   MOVE 1965 TO AnneePub(5).
-   MOVE 6 TO CopiesDispo(5).
+MODIFIER-LIVRE.
+   DISPLAY "Numéro du livre à modifier : ".
+   ACCEPT NumeroLivreSaisi.
+   PERFORM RECHERCHER-LIVRE.
 
+   IF IndexTrouve = 0
+      DISPLAY "Aucun livre ne porte ce numéro."
+   ELSE
+      DISPLAY "Nouveau titre (actuel : " TitreTbl(IndexTrouve) ") : "
+      ACCEPT TitreTbl(IndexTrouve)
+      DISPLAY "Nouvel auteur (actuel : " AuteurTbl(IndexTrouve) ") : "
+      ACCEPT AuteurTbl(IndexTrouve)
+      DISPLAY "Nouvelle année de publication (actuelle : " AnneePubTbl(IndexTrouve) ") : "
+      ACCEPT AnneePubTbl(IndexTrouve)
+      DISPLAY "Nouveau genre (actuel : " GenreTbl(IndexTrouve) ") : "
+      ACCEPT GenreTbl(IndexTrouve)
+      DISPLAY "Nouveau nombre de copies disponibles (actuel : " CopiesDispoTbl(IndexTrouve) ") : "
+      ACCEPT CopiesDispoTbl(IndexTrouve)
+      DISPLAY "Nouvel ISBN (actuel : " IsbnTbl(IndexTrouve) ") : "
+      ACCEPT IsbnTbl(IndexTrouve)
+      DISPLAY "Livre " NumeroLivreTbl(IndexTrouve) " mis à jour."
+   END-IF.
+   EXIT.
+
+SUPPRIMER-LIVRE.
+*> Supprime le livre et referme le trou dans la table en décalant
+*> chaque ligne suivante d'une position vers le haut.
+   DISPLAY "Numéro du livre à supprimer : ".
+   ACCEPT NumeroLivreSaisi.
+   PERFORM RECHERCHER-LIVRE.
+
+   IF IndexTrouve = 0
+      DISPLAY "Aucun livre ne porte ce numéro."
+   ELSE
+      PERFORM VARYING IndexLivres FROM IndexTrouve BY 1 UNTIL IndexLivres >= NbLivres
+         MOVE InventaireLigne(IndexLivres + 1) TO InventaireLigne(IndexLivres)
+      END-PERFORM
+      SUBTRACT 1 FROM NbLivres
+      DISPLAY "Livre supprimé."
+   END-IF.
+   EXIT.
+
+AFFICHER-INVENTAIRE.
    DISPLAY "Inventaire des Livres : ".
-   PERFORM VARYING IndexLivres FROM 1 BY 1 UNTIL IndexLivres > 5
-      DISPLAY "Livre : " Titre(IndexLivres)
-              " | Auteur : " Auteur(IndexLivres)
-              " | Année de Publication : " AnneePub(IndexLivres)
-              " | Copies Disponibles : " CopiesDispo(IndexLivres)
+   PERFORM VARYING IndexLivres FROM 1 BY 1 UNTIL IndexLivres > NbLivres
+      DISPLAY "Livre " NumeroLivreTbl(IndexLivres)
+              " : " TitreTbl(IndexLivres)
+              " | Auteur : " AuteurTbl(IndexLivres)
+              " | Année de Publication : " AnneePubTbl(IndexLivres)
+              " | Genre : " GenreTbl(IndexLivres)
+              " | Copies Disponibles : " CopiesDispoTbl(IndexLivres)
+              " | ISBN : " IsbnTbl(IndexLivres)
    END-PERFORM.
+   EXIT.
 
-   STOP RUN.
+AFFICHER-RAPPORT-GENRE.
+*> Totalise CopiesDispo par genre, sur le même principe que la
+*> version du rapport dans books.cob.
+   MOVE 0 TO NbGenresDistincts.
+   PERFORM VARYING IndexLivres FROM 1 BY 1 UNTIL IndexLivres > NbLivres
+      MOVE 0 TO IndexGenreTrouve
+      PERFORM VARYING IndexGenre FROM 1 BY 1 UNTIL IndexGenre > NbGenresDistincts
+         IF GenreCode(IndexGenre) = GenreTbl(IndexLivres)
+            MOVE IndexGenre TO IndexGenreTrouve
+         END-IF
+      END-PERFORM
+      IF IndexGenreTrouve = 0
+         IF NbGenresDistincts NOT < 20
+            DISPLAY "Trop de genres distincts (20). Genre ignoré dans le rapport : " GenreTbl(IndexLivres)
+         ELSE
+            ADD 1 TO NbGenresDistincts
+            MOVE GenreTbl(IndexLivres) TO GenreCode(NbGenresDistincts)
+            MOVE CopiesDispoTbl(IndexLivres) TO GenreTotal(NbGenresDistincts)
+         END-IF
+      ELSE
+         ADD CopiesDispoTbl(IndexLivres) TO GenreTotal(IndexGenreTrouve)
+      END-IF
+   END-PERFORM.
+
+   DISPLAY "Rapport des copies disponibles par genre : ".
+   PERFORM VARYING IndexGenre FROM 1 BY 1 UNTIL IndexGenre > NbGenresDistincts
+      DISPLAY "Genre " GenreCode(IndexGenre) " : " GenreTotal(IndexGenre) " copie(s) disponible(s)"
+   END-PERFORM.
+
+   IF NbGenresDistincts = 0
+      DISPLAY "Aucun livre dans l'inventaire."
+   END-IF.
+   EXIT.
+
+CHARGER-INVENTAIRE.
+*> Recharge en mémoire l'inventaire laissé par les autres programmes
+*> de gestion de livres, qui partagent le même LivreFile.
+   MOVE 0 TO NbLivres.
+   MOVE 1 TO ProchainNumero.
+
+   OPEN INPUT LivreFile.
+   IF STATUS-LIVRES = "00"
+      PERFORM UNTIL FinLivreFile = 'O'
+         READ LivreFile NEXT RECORD
+            AT END
+               MOVE 'O' TO FinLivreFile
+            NOT AT END
+               ADD 1 TO NbLivres
+               MOVE NumeroLivre TO NumeroLivreTbl(NbLivres)
+               MOVE Titre       TO TitreTbl(NbLivres)
+               MOVE Auteur      TO AuteurTbl(NbLivres)
+               MOVE AnneePub    TO AnneePubTbl(NbLivres)
+               MOVE Genre       TO GenreTbl(NbLivres)
+               MOVE CopiesDispo TO CopiesDispoTbl(NbLivres)
+               MOVE Isbn        TO IsbnTbl(NbLivres)
+               IF NumeroLivre >= ProchainNumero
+                  COMPUTE ProchainNumero = NumeroLivre + 1
+               END-IF
+         END-READ
+      END-PERFORM
+      CLOSE LivreFile
+   END-IF.
+   EXIT.
+
+SAUVEGARDER-INVENTAIRE.
+*> Réécrit l'inventaire complet dans LivreFile pour que les autres
+*> programmes de gestion de livres reprennent les modifications.
+   OPEN OUTPUT LivreFile.
+   IF STATUS-LIVRES NOT = "00"
+      DISPLAY "Erreur à l'ouverture de LivreFile. Code de statut : " STATUS-LIVRES
+   ELSE
+      PERFORM VARYING IndexLivres FROM 1 BY 1 UNTIL IndexLivres > NbLivres
+         MOVE NumeroLivreTbl(IndexLivres) TO NumeroLivre
+         MOVE TitreTbl(IndexLivres)       TO Titre
+         MOVE AuteurTbl(IndexLivres)      TO Auteur
+         MOVE AnneePubTbl(IndexLivres)    TO AnneePub
+         MOVE GenreTbl(IndexLivres)       TO Genre
+         MOVE CopiesDispoTbl(IndexLivres) TO CopiesDispo
+         MOVE IsbnTbl(IndexLivres)        TO Isbn
+         WRITE LivreRecord
+         IF STATUS-LIVRES NOT = "00"
+            DISPLAY "Erreur à l'écriture de LivreFile. Code de statut : " STATUS-LIVRES
+         END-IF
+      END-PERFORM
+      CLOSE LivreFile
+   END-IF.
+   EXIT.
