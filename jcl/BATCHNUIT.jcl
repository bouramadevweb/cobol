@@ -0,0 +1,51 @@
+//BATCHNUI JOB (ACCTG),'TRAITEMENT DE NUIT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Fenêtre de traitement de nuit : rapproche l'ordre des batches
+//* bibliothèque et banque, qui tournaient jusqu'ici à la main et
+//* dans un ordre laissé à l'appréciation de l'exploitant.
+//*
+//* Ordre : fin de journée bibliothèque, PUIS clôture bancaire
+//* (ordres permanents, intérêts, réconciliation). Chaque étape
+//* est conditionnée au code retour de la précédente.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=SUIVRET
+//*        Fin de journée bibliothèque : retards et amendes sur
+//*        EmpruntFile. Doit tourner avant la clôture bancaire car
+//*        les amendes du jour alimentent les dépôts du lendemain.
+//STEPLIB  DD   DSN=PROD.LIVRES.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP015  EXEC PGM=TRANSPST,COND=(0,NE,STEP010)
+//*        Comptabilisation en masse des transactions de la journée
+//*        (dépôts/retraits/virements captés au fil de l'eau par les
+//*        DAB et les guichets) sur CompteFile, avant tout autre
+//*        traitement de la clôture bancaire : les ordres permanents,
+//*        les intérêts et le rapprochement doivent voir des soldes
+//*        qui incluent déjà l'activité du jour.
+//STEPLIB  DD   DSN=PROD.BANQUE.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=ORDPERM,COND=(0,NE,STEP015)
+//*        Exécution des virements programmés du jour, avant le
+//*        calcul des intérêts pour que les soldes soient à jour.
+//STEPLIB  DD   DSN=PROD.BANQUE.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=INTBATCH,COND=(0,NE,STEP020)
+//*        Accrual quotidien des intérêts sur CompteFile.
+//STEPLIB  DD   DSN=PROD.BANQUE.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP040  EXEC PGM=RECBANQ,COND=(0,NE,STEP030)
+//*        Rapprochement CompteFile / HistoriqueFile, dernière
+//*        étape de la clôture : doit voir les intérêts du jour.
+//STEPLIB  DD   DSN=PROD.BANQUE.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP050  EXEC PGM=FRAISMEN,COND=(0,NE,STEP040)
+//*        Frais de tenue de compte mensuels : conditionné en plus
+//*        par le programme lui-même (qui ne facture qu'en fin de
+//*        mois), donc sans risque à lancer toutes les nuits.
+//STEPLIB  DD   DSN=PROD.BANQUE.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
