@@ -0,0 +1,8 @@
+01 CompteRecord.
+   05 NumeroCompte       PIC X(10).
+   05 SoldeCompte        PIC S9(5)V99.
+   05 LimiteDecouvert    PIC 9(5)V99.
+   05 TauxInteret        PIC 9V9(4).
+   05 PinCompte          PIC X(4).
+   05 SoldeMinimum       PIC 9(5)V99.
+   05 Devise             PIC X(3).
