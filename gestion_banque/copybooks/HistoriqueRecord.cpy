@@ -0,0 +1,7 @@
+01 HistoriqueRecord.
+   05 NumeroCompteHisto  PIC X(10).
+   05 Montant            PIC 9(5)V99.
+   05 Action             PIC X(20).
+   05 DateMouvement      PIC 9(8).
+   05 HeureMouvement     PIC 9(6).
+   05 DeviseHisto        PIC X(3).
