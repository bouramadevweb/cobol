@@ -0,0 +1,102 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SommaireAnnuel.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT HistoriqueFile
+           ASSIGN TO 'historiquebanque'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS STATUS-HISTORIQUE.
+
+DATA DIVISION.
+FILE SECTION.
+FD HistoriqueFile.
+COPY HistoriqueRecord.
+
+WORKING-STORAGE SECTION.
+77 STATUS-HISTORIQUE  PIC XX.
+01 DateDebutPeriode   PIC 9(8).
+01 DateFinPeriode     PIC 9(8).
+01 DateHeureSysteme   PIC X(21).
+01 FinHistorique      PIC X VALUE 'N'.
+
+01 SommaireActions.
+   02 SommaireLigne OCCURS 10 TIMES.
+      03 ActionTbl         PIC X(20).
+      03 NbMouvementsTbl   PIC 9(5).
+      03 MontantTotalTbl   PIC 9(7)V99.
+01 NbActionsDistinctes PIC 9(2).
+01 IndexAction         PIC 9(2).
+01 IndexActionTrouve   PIC 9(2).
+
+PROCEDURE DIVISION.
+
+*> Totalise le nombre de mouvements et le montant cumulé par Action
+*> (Dépôt/Retrait/Virement/...) sur une période donnée, au lieu de
+*> devoir dépouiller HistoriqueFile à la main pour répondre à une
+*> question du type "combien avons-nous viré ce trimestre".
+    DISPLAY "Date de début de la période (AAAAMMJJ, 1er janvier de l'année en cours pour l'année à date) : ".
+    ACCEPT DateDebutPeriode.
+
+    DISPLAY "Date de fin de la période (AAAAMMJJ, vide = date du jour) : ".
+    ACCEPT DateFinPeriode.
+    IF DateFinPeriode = 0
+        MOVE FUNCTION CURRENT-DATE TO DateHeureSysteme
+        MOVE DateHeureSysteme(1:8) TO DateFinPeriode
+    END-IF.
+
+    MOVE 0 TO NbActionsDistinctes.
+
+    OPEN INPUT HistoriqueFile.
+    IF STATUS-HISTORIQUE NOT = "00"
+        DISPLAY "Impossible d'ouvrir HistoriqueFile. Code de statut : " STATUS-HISTORIQUE
+        STOP RUN
+    END-IF.
+
+    PERFORM TOTALISER-UN-MOUVEMENT UNTIL FinHistorique = 'O'.
+
+    CLOSE HistoriqueFile.
+
+    DISPLAY " ".
+    DISPLAY "========================================================".
+    DISPLAY "SOMMAIRE DES TRANSACTIONS DU " DateDebutPeriode " AU " DateFinPeriode.
+    DISPLAY "--------------------------------------------------------".
+    PERFORM VARYING IndexAction FROM 1 BY 1 UNTIL IndexAction > NbActionsDistinctes
+        DISPLAY ActionTbl(IndexAction) " : " NbMouvementsTbl(IndexAction)
+                " mouvement(s), montant total " MontantTotalTbl(IndexAction)
+    END-PERFORM.
+    IF NbActionsDistinctes = 0
+        DISPLAY "Aucun mouvement sur cette période."
+    END-IF.
+    DISPLAY "========================================================".
+
+    STOP RUN.
+
+TOTALISER-UN-MOUVEMENT.
+    READ HistoriqueFile
+        AT END
+            MOVE 'O' TO FinHistorique
+    END-READ.
+
+    IF FinHistorique NOT = 'O'
+        IF DateMouvement >= DateDebutPeriode AND DateMouvement <= DateFinPeriode
+            MOVE 0 TO IndexActionTrouve
+            PERFORM VARYING IndexAction FROM 1 BY 1 UNTIL IndexAction > NbActionsDistinctes
+                IF ActionTbl(IndexAction) = Action
+                    MOVE IndexAction TO IndexActionTrouve
+                END-IF
+            END-PERFORM
+            IF IndexActionTrouve = 0
+                ADD 1 TO NbActionsDistinctes
+                MOVE NbActionsDistinctes TO IndexActionTrouve
+                MOVE Action TO ActionTbl(IndexActionTrouve)
+                MOVE 0 TO NbMouvementsTbl(IndexActionTrouve)
+                MOVE 0 TO MontantTotalTbl(IndexActionTrouve)
+            END-IF
+            ADD 1 TO NbMouvementsTbl(IndexActionTrouve)
+            ADD Montant TO MontantTotalTbl(IndexActionTrouve)
+        END-IF
+    END-IF.
+    EXIT.
