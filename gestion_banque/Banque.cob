@@ -4,49 +4,112 @@ PROGRAM-ID. GestionCompteBancaire.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-    SELECT CompteFile 
+    SELECT CompteFile
            ASSIGN TO 'CompteFile'
-           ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS NumeroCompte
            FILE STATUS IS STATUS-COMPTES.
 
-    SELECT HistoriqueFile 
+    SELECT HistoriqueFile
            ASSIGN TO 'historiquebanque'
            ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS STATUS-HISTORIQUE.
 
+    SELECT TauxChangeFile
+           ASSIGN TO 'TauxChangeFile'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CodeDevise
+           FILE STATUS IS STATUS-TAUXCHANGE.
+
+    SELECT VirementExterneFile
+           ASSIGN TO 'VirementExterne'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS STATUS-VIREXT.
+
 DATA DIVISION.
 FILE SECTION.
 FD CompteFile.
-01 CompteRecord.
-   05 SoldeCompte        PIC 9(5)V99.
+COPY CompteRecord.
 
 FD HistoriqueFile.
-01 HistoriqueRecord.
-   05 Montant            PIC 9(5)V99.
-   05 Action             PIC X(20).
+COPY HistoriqueRecord.
+
+FD TauxChangeFile.
+01 TauxChangeRecord.
+   05 CodeDevise          PIC X(3).
+   05 TauxParRapportEUR   PIC 9(3)V9(4).
+
+FD VirementExterneFile.
+01 VirementExterneRecord.
+   05 NumeroCompteSourceExt       PIC X(10).
+   05 CodeBanqueDestinataire      PIC X(11).
+   05 NumeroCompteDestinataireExt PIC X(20).
+   05 MontantVirementExterne      PIC 9(5)V99.
+   05 DeviseVirementExterne       PIC X(3).
+   05 DateVirementExterne         PIC 9(8).
 
 WORKING-STORAGE SECTION.
 77 STATUS-COMPTES      PIC XX.
 77 STATUS-HISTORIQUE   PIC XX.
+77 STATUS-TAUXCHANGE   PIC XX.
+77 STATUS-VIREXT       PIC XX.
 01 MontantDepot       PIC 9(5)V99.
 01 MontantRetrait     PIC 9(5)V99.
 01 MontantVirement    PIC 9(5)V99.
-01 SoldeSecondCompte  PIC 9(5)V99 VALUE 500.00.
+01 MontantVirementConverti PIC 9(5)V99.
+01 NumeroCompteSource      PIC X(10).
+01 NumeroCompteDestination PIC X(10).
+01 DeviseSource            PIC X(3).
+01 CompteDestinataireTrouve PIC X VALUE 'N'.
 01 ChoixUtilisateur   PIC X.
+01 CompteExistant     PIC X VALUE 'N'.
+01 DateHeureSysteme   PIC X(21).
+01 PinSaisi           PIC X(4).
+01 NbEssaisPin        PIC 9 VALUE 0.
+
+01 TauxChangeTable.
+   02 TauxChangeLigne OCCURS 10 TIMES.
+      03 CodeDeviseTbl PIC X(3).
+      03 TauxTbl       PIC 9(3)V9(4).
+01 NbTauxChange         PIC 9(2).
+01 IndexTauxChange      PIC 9(2).
+01 FinTauxChangeFile    PIC X VALUE 'N'.
+01 CodeDeviseRecherche  PIC X(3).
+01 TauxTrouve           PIC 9(3)V9(4).
+01 TauxSource           PIC 9(3)V9(4).
+01 TauxDestination      PIC 9(3)V9(4).
+
+01 NomAuditBanque     PIC X(100) VALUE 'AuditBanque'.
+01 LigneAuditBanque   PIC X(200).
+01 StatutAudit        PIC XX.
 
 PROCEDURE DIVISION.
 
-    OPEN OUTPUT HistoriqueFile.
-    OPEN OUTPUT CompteFile.
+    MOVE SPACES TO ChoixUtilisateur.
+    PERFORM CHARGER-TAUX-CHANGE.
+    PERFORM CHARGER-SOLDE.
+
+    OPEN EXTEND HistoriqueFile.
+    IF STATUS-HISTORIQUE = "35"
+        OPEN OUTPUT HistoriqueFile
+    END-IF.
+    IF STATUS-HISTORIQUE NOT = "00"
+        DISPLAY "Erreur à l'ouverture de HistoriqueFile. Code de statut : " STATUS-HISTORIQUE
+        CLOSE CompteFile
+        GOBACK
+    END-IF.
 
     PERFORM UNE-FOIS UNTIL ChoixUtilisateur EQUAL "0".
 
-    CLOSE CompteFile. 
-    CLOSE HistoriqueFile. 
+    PERFORM SAUVEGARDER-SOLDE.
+    CLOSE CompteFile.
+    CLOSE HistoriqueFile.
 
-    STOP RUN.
+    GOBACK.
 
 UNE-FOIS.
     DISPLAY "*******MENU**********"
@@ -54,6 +117,7 @@ UNE-FOIS.
     DISPLAY "2. Retirer de l'argent"
     DISPLAY "3. Faire un virement"
     DISPLAY "4. Afficher le solde"
+    DISPLAY "5. Virement externe (interbancaire)"
     DISPLAY "0. Quitter"
 
     ACCEPT ChoixUtilisateur.
@@ -67,6 +131,8 @@ UNE-FOIS.
             PERFORM VIREMENT
         WHEN "4"
             PERFORM AFFICHER_SOLDE
+        WHEN "5"
+            PERFORM VIREMENT-EXTERNE
         WHEN "0"
             PERFORM TERMINER-PROGRAMME
         WHEN OTHER
@@ -79,50 +145,412 @@ UNE-FOIS.
     PERFORM UNE-FOIS.  *> Permet à l'utilisateur de revenir au menu
 
 DEPOT.
-    DISPLAY "Montant à déposer : ".
-    ACCEPT MontantDepot.
+    MOVE 0 TO MontantDepot.
+    PERFORM UNTIL MontantDepot NUMERIC AND MontantDepot > 0
+        DISPLAY "Montant à déposer : "
+        ACCEPT MontantDepot
+        IF MontantDepot NOT NUMERIC OR MontantDepot = 0
+            DISPLAY "Montant invalide : saisissez un montant numérique strictement positif."
+        END-IF
+    END-PERFORM.
     ADD MontantDepot TO SoldeCompte.
     MOVE MontantDepot TO Montant.
     MOVE "Dépôt" TO Action.
+    PERFORM HORODATER-MOUVEMENT.
     WRITE HistoriqueRecord.
+    IF STATUS-HISTORIQUE NOT = "00"
+        DISPLAY "Erreur à l'écriture de HistoriqueFile. Code de statut : " STATUS-HISTORIQUE
+        CLOSE CompteFile HistoriqueFile
+        GOBACK
+    END-IF.
+    PERFORM AJOUTER-ENTREE-AUDIT.
     EXIT.
 
 RETRAIT.
-    DISPLAY "Montant à retirer : ".
-    ACCEPT MontantRetrait.
-    IF SoldeCompte >= MontantRetrait
+    MOVE 0 TO MontantRetrait.
+    PERFORM UNTIL MontantRetrait NUMERIC AND MontantRetrait > 0
+        DISPLAY "Montant à retirer : "
+        ACCEPT MontantRetrait
+        IF MontantRetrait NOT NUMERIC OR MontantRetrait = 0
+            DISPLAY "Montant invalide : saisissez un montant numérique strictement positif."
+        END-IF
+    END-PERFORM.
+*> Le retrait est autorisé tant que le solde ne dépasse pas
+*> l'autorisation de découvert accordée sur le compte.
+    IF SoldeCompte + LimiteDecouvert >= MontantRetrait
         SUBTRACT MontantRetrait FROM SoldeCompte
         MOVE MontantRetrait TO Montant
         MOVE "Retrait" TO Action
+        PERFORM HORODATER-MOUVEMENT
         WRITE HistoriqueRecord
+        IF STATUS-HISTORIQUE NOT = "00"
+            DISPLAY "Erreur à l'écriture de HistoriqueFile. Code de statut : " STATUS-HISTORIQUE
+            CLOSE CompteFile HistoriqueFile
+            GOBACK
+        END-IF
+        PERFORM AJOUTER-ENTREE-AUDIT
         DISPLAY "Retrait effectué avec succès. Nouveau solde : " SoldeCompte
     ELSE
-        DISPLAY "Solde insuffisant pour le retrait. Opération annulée."
+        DISPLAY "Solde insuffisant (découvert autorisé dépassé). Opération annulée."
     END-IF.
     EXIT.
 
 VIREMENT.
-    DISPLAY "Montant à transférer : ".
-    ACCEPT MontantVirement.
-    IF SoldeCompte >= MontantVirement
-        SUBTRACT MontantVirement FROM SoldeCompte
-        ADD MontantVirement TO SoldeSecondCompte
-        MOVE MontantVirement TO Montant
-        MOVE "Virement" TO Action
-        WRITE HistoriqueRecord
-        DISPLAY "Virement effectué avec succès. Nouveau solde du premier compte : " SoldeCompte
-        DISPLAY "Nouveau solde du deuxième compte : " SoldeSecondCompte
+*> Le compte destinataire est maintenant un compte réel de CompteFile
+*> (et non plus un second solde gardé en mémoire) : on le relit par sa
+*> clé, on le crédite dans sa propre devise après conversion, puis on
+*> recharge le compte source pour le débiter dans la sienne.
+    DISPLAY "Numéro du compte destinataire : ".
+    ACCEPT NumeroCompteDestination.
+    MOVE 0 TO MontantVirement.
+    PERFORM UNTIL MontantVirement NUMERIC AND MontantVirement > 0
+        DISPLAY "Montant à transférer : "
+        ACCEPT MontantVirement
+        IF MontantVirement NOT NUMERIC OR MontantVirement = 0
+            DISPLAY "Montant invalide : saisissez un montant numérique strictement positif."
+        END-IF
+    END-PERFORM.
+
+    IF NumeroCompteDestination = NumeroCompte
+        DISPLAY "Le compte destinataire doit être différent du compte courant. Opération annulée."
     ELSE
-        DISPLAY "Solde insuffisant pour le virement. Opération annulée."
+        IF SoldeCompte + LimiteDecouvert >= MontantVirement
+            MOVE NumeroCompte TO NumeroCompteSource
+            MOVE Devise TO DeviseSource
+
+            MOVE NumeroCompteDestination TO NumeroCompte
+            READ CompteFile
+                KEY IS NumeroCompte
+                INVALID KEY
+                    DISPLAY "Compte destinataire introuvable. Opération annulée."
+                    MOVE 'N' TO CompteDestinataireTrouve
+                NOT INVALID KEY
+                    MOVE 'O' TO CompteDestinataireTrouve
+            END-READ
+
+            IF CompteDestinataireTrouve = 'O'
+                PERFORM CONVERTIR-DEVISE
+                ADD MontantVirementConverti TO SoldeCompte
+                REWRITE CompteRecord
+                IF STATUS-COMPTES NOT = "00"
+                    DISPLAY "Erreur à la mise à jour du compte destinataire. Code de statut : " STATUS-COMPTES
+                    CLOSE CompteFile HistoriqueFile
+                    GOBACK
+                END-IF
+
+                MOVE MontantVirementConverti TO Montant
+                MOVE "Virement reçu" TO Action
+                PERFORM HORODATER-MOUVEMENT
+                WRITE HistoriqueRecord
+                IF STATUS-HISTORIQUE NOT = "00"
+                    DISPLAY "Erreur à l'écriture de HistoriqueFile. Code de statut : " STATUS-HISTORIQUE
+                    CLOSE CompteFile HistoriqueFile
+                    GOBACK
+                END-IF
+                PERFORM AJOUTER-ENTREE-AUDIT
+
+                MOVE NumeroCompteSource TO NumeroCompte
+                READ CompteFile
+                    KEY IS NumeroCompte
+                END-READ
+                SUBTRACT MontantVirement FROM SoldeCompte
+                REWRITE CompteRecord
+                IF STATUS-COMPTES NOT = "00"
+                    DISPLAY "Erreur à la mise à jour du compte source. Code de statut : " STATUS-COMPTES
+                    CLOSE CompteFile HistoriqueFile
+                    GOBACK
+                END-IF
+
+                MOVE MontantVirement TO Montant
+                MOVE "Virement" TO Action
+                PERFORM HORODATER-MOUVEMENT
+                WRITE HistoriqueRecord
+                IF STATUS-HISTORIQUE NOT = "00"
+                    DISPLAY "Erreur à l'écriture de HistoriqueFile. Code de statut : " STATUS-HISTORIQUE
+                    CLOSE CompteFile HistoriqueFile
+                    GOBACK
+                END-IF
+                PERFORM AJOUTER-ENTREE-AUDIT
+                DISPLAY "Virement effectué avec succès. Nouveau solde du compte source : " SoldeCompte
+            ELSE
+*>              Le tampon de CompteFile contient l'échec de lecture du
+*>              destinataire ; on recharge le compte source avant de
+*>              continuer la session sur ce compte.
+                MOVE NumeroCompteSource TO NumeroCompte
+                READ CompteFile
+                    KEY IS NumeroCompte
+                END-READ
+            END-IF
+        ELSE
+            DISPLAY "Solde insuffisant pour le virement. Opération annulée."
+        END-IF
     END-IF.
     EXIT.
 
+CONVERTIR-DEVISE.
+*> Convertit MontantVirement de la devise du compte source vers celle
+*> du compte destinataire (déjà chargé dans Devise) via la table de
+*> taux de change, l'EUR servant de devise pivot.
+    IF DeviseSource = Devise
+        MOVE MontantVirement TO MontantVirementConverti
+    ELSE
+        MOVE DeviseSource TO CodeDeviseRecherche
+        PERFORM RECHERCHER-TAUX-CHANGE
+        MOVE TauxTrouve TO TauxSource
+        MOVE Devise TO CodeDeviseRecherche
+        PERFORM RECHERCHER-TAUX-CHANGE
+        MOVE TauxTrouve TO TauxDestination
+        COMPUTE MontantVirementConverti ROUNDED =
+                MontantVirement * TauxDestination / TauxSource
+    END-IF.
+    EXIT.
+
+RECHERCHER-TAUX-CHANGE.
+*> Cherche le taux de CodeDeviseRecherche dans TauxChangeTable ; une
+*> devise inconnue retombe sur 1.0000 (traitée comme l'EUR).
+    MOVE 1.0000 TO TauxTrouve.
+    PERFORM VARYING IndexTauxChange FROM 1 BY 1 UNTIL IndexTauxChange > NbTauxChange
+        IF CodeDeviseTbl(IndexTauxChange) = CodeDeviseRecherche
+            MOVE TauxTbl(IndexTauxChange) TO TauxTrouve
+        END-IF
+    END-PERFORM.
+    EXIT.
+
+CHARGER-TAUX-CHANGE.
+*> Recharge en mémoire la table des taux de change ; au premier accès
+*> le fichier n'existe pas encore, on l'amorce avec des taux de
+*> référence (même idiome que TauxReductionFile de CalculReductions).
+    OPEN INPUT TauxChangeFile.
+    IF STATUS-TAUXCHANGE = "35"
+        PERFORM CREER-TAUX-CHANGE-PAR-DEFAUT
+        OPEN INPUT TauxChangeFile
+    END-IF.
+    IF STATUS-TAUXCHANGE NOT = "00"
+        DISPLAY "Erreur à l'ouverture de TauxChangeFile. Code de statut : " STATUS-TAUXCHANGE
+        GOBACK
+    END-IF.
+
+    MOVE 0 TO NbTauxChange.
+    MOVE 'N' TO FinTauxChangeFile.
+    PERFORM UNTIL FinTauxChangeFile = 'O'
+        READ TauxChangeFile NEXT RECORD
+            AT END
+                MOVE 'O' TO FinTauxChangeFile
+            NOT AT END
+                ADD 1 TO NbTauxChange
+                MOVE CodeDevise        TO CodeDeviseTbl(NbTauxChange)
+                MOVE TauxParRapportEUR TO TauxTbl(NbTauxChange)
+        END-READ
+    END-PERFORM.
+    CLOSE TauxChangeFile.
+    EXIT.
+
+CREER-TAUX-CHANGE-PAR-DEFAUT.
+    OPEN OUTPUT TauxChangeFile.
+    MOVE "EUR" TO CodeDevise.
+    MOVE 1.0000 TO TauxParRapportEUR.
+    WRITE TauxChangeRecord.
+    MOVE "USD" TO CodeDevise.
+    MOVE 1.0800 TO TauxParRapportEUR.
+    WRITE TauxChangeRecord.
+    MOVE "GBP" TO CodeDevise.
+    MOVE 0.8500 TO TauxParRapportEUR.
+    WRITE TauxChangeRecord.
+    CLOSE TauxChangeFile.
+    EXIT.
+
 AFFICHER_SOLDE.
     DISPLAY "Solde actuel du compte : " SoldeCompte
-    WRITE CompteRecord
+    EXIT.
+
+VIREMENT-EXTERNE.
+*> Virement interbancaire : contrairement à VIREMENT, le compte
+*> destinataire n'existe pas dans CompteFile. On débite le compte
+*> source et on dépose une ligne dans VirementExterneFile pour
+*> reprise par la chambre de compensation interbancaire.
+    DISPLAY "Code banque destinataire (BIC) : ".
+    ACCEPT CodeBanqueDestinataire.
+    DISPLAY "Numéro de compte destinataire (IBAN) : ".
+    ACCEPT NumeroCompteDestinataireExt.
+    MOVE 0 TO MontantVirementExterne.
+    PERFORM UNTIL MontantVirementExterne NUMERIC AND MontantVirementExterne > 0
+        DISPLAY "Montant à transférer : "
+        ACCEPT MontantVirementExterne
+        IF MontantVirementExterne NOT NUMERIC OR MontantVirementExterne = 0
+            DISPLAY "Montant invalide : saisissez un montant numérique strictement positif."
+        END-IF
+    END-PERFORM.
+
+    IF SoldeCompte + LimiteDecouvert >= MontantVirementExterne
+        SUBTRACT MontantVirementExterne FROM SoldeCompte
+        REWRITE CompteRecord
+        IF STATUS-COMPTES NOT = "00"
+            DISPLAY "Erreur à la mise à jour du compte source. Code de statut : " STATUS-COMPTES
+            CLOSE CompteFile HistoriqueFile
+            GOBACK
+        END-IF
+
+        MOVE NumeroCompte TO NumeroCompteSourceExt
+        MOVE Devise TO DeviseVirementExterne
+        MOVE FUNCTION CURRENT-DATE TO DateHeureSysteme
+        MOVE DateHeureSysteme(1:8) TO DateVirementExterne
+        PERFORM ECRIRE-VIREMENT-EXTERNE
+
+        MOVE MontantVirementExterne TO Montant
+        MOVE "VirementExterne" TO Action
+        PERFORM HORODATER-MOUVEMENT
+        WRITE HistoriqueRecord
+        IF STATUS-HISTORIQUE NOT = "00"
+            DISPLAY "Erreur à l'écriture de HistoriqueFile. Code de statut : " STATUS-HISTORIQUE
+            CLOSE CompteFile HistoriqueFile
+            GOBACK
+        END-IF
+        PERFORM AJOUTER-ENTREE-AUDIT
+        DISPLAY "Virement externe déposé pour compensation. Nouveau solde : " SoldeCompte
+    ELSE
+        DISPLAY "Solde insuffisant pour le virement externe. Opération annulée."
+    END-IF.
+    EXIT.
+
+ECRIRE-VIREMENT-EXTERNE.
+    OPEN EXTEND VirementExterneFile.
+    IF STATUS-VIREXT = "35"
+        OPEN OUTPUT VirementExterneFile
+    END-IF.
+    IF STATUS-VIREXT NOT = "00"
+        DISPLAY "Erreur à l'écriture de VirementExterneFile. Code de statut : " STATUS-VIREXT
+        CLOSE CompteFile HistoriqueFile
+        GOBACK
+    END-IF.
+    WRITE VirementExterneRecord.
+    CLOSE VirementExterneFile.
+    EXIT.
+
+HORODATER-MOUVEMENT.
+*> Renseigne le numéro de compte, la devise et l'horodatage de chaque
+*> ligne d'historique, pour retrouver l'activité d'un compte précis.
+*> Devise est celle du compte chargé dans CompteFile au moment de
+*> l'appel ; VIREMENT l'appelle une fois revenu sur le compte source.
+    MOVE NumeroCompte TO NumeroCompteHisto.
+    MOVE Devise TO DeviseHisto.
+    MOVE FUNCTION CURRENT-DATE TO DateHeureSysteme.
+    MOVE DateHeureSysteme(1:8) TO DateMouvement.
+    MOVE DateHeureSysteme(9:6) TO HeureMouvement.
+    EXIT.
+
+AJOUTER-ENTREE-AUDIT.
+*> Journalise chaque mouvement dans AuditBanque via le paragraphe
+*> partagé JournalUtil, en plus de la ligne déjà écrite dans
+*> HistoriqueFile, pour un journal d'audit indépendant du fichier
+*> d'historique métier.
+    MOVE SPACES TO LigneAuditBanque.
+    STRING NumeroCompteHisto DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           Action DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           Montant DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           DateMouvement DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           HeureMouvement DELIMITED BY SIZE
+           INTO LigneAuditBanque
+    END-STRING.
+    CALL "JournalUtil" USING NomAuditBanque
+                             LigneAuditBanque
+                             StatutAudit.
+    IF StatutAudit NOT = "00"
+        DISPLAY "Erreur à l'écriture du journal d'audit. Code de statut : " StatutAudit
+    END-IF.
+    EXIT.
+
+CHARGER-SOLDE.
+*> CompteFile est maintenant un fichier indexé par NumeroCompte : on
+*> demande le numéro de compte à servir puis on reprend son solde,
+*> au lieu de ne gérer qu'un seul compte anonyme codé en dur.
+    DISPLAY "Numéro de compte à servir : ".
+    ACCEPT NumeroCompte.
+
+    OPEN I-O CompteFile.
+    IF STATUS-COMPTES = "35"
+*>      Premier accès : le fichier n'existe pas encore, on le crée.
+        OPEN OUTPUT CompteFile
+        IF STATUS-COMPTES NOT = "00"
+            DISPLAY "Erreur à la création de CompteFile. Code de statut : " STATUS-COMPTES
+            GOBACK
+        END-IF
+        CLOSE CompteFile
+        OPEN I-O CompteFile
+    END-IF.
+    IF STATUS-COMPTES NOT = "00"
+        DISPLAY "Erreur à l'ouverture de CompteFile. Code de statut : " STATUS-COMPTES
+        GOBACK
+    END-IF.
+
+    READ CompteFile
+        KEY IS NumeroCompte
+        INVALID KEY
+            MOVE 'N' TO CompteExistant
+            MOVE 0 TO SoldeCompte
+            DISPLAY "Nouveau compte " NumeroCompte " ouvert avec un solde de zéro."
+            DISPLAY "Autorisation de découvert pour ce compte : "
+            ACCEPT LimiteDecouvert
+            DISPLAY "Taux d'intérêt annuel de ce compte (ex : 0.0500 pour 5%) : "
+            ACCEPT TauxInteret
+            DISPLAY "Choisissez un code PIN à 4 chiffres pour ce compte : "
+            ACCEPT PinCompte
+            DISPLAY "Solde minimum exigé sur ce compte : "
+            ACCEPT SoldeMinimum
+            DISPLAY "Devise de ce compte (EUR, USD, GBP...) : "
+            ACCEPT Devise
+        NOT INVALID KEY
+            MOVE 'O' TO CompteExistant
+    END-READ.
+
+    IF CompteExistant = 'O'
+        PERFORM VERIFIER-PIN
+    END-IF.
+    EXIT.
+
+VERIFIER-PIN.
+*> Un compte existant ne donne accès au menu qu'après saisie du bon
+*> code PIN, pour qu'un terminal laissé sans surveillance ne permette
+*> pas de vider le compte.
+    MOVE 0 TO NbEssaisPin.
+    PERFORM UNTIL PinSaisi = PinCompte OR NbEssaisPin >= 3
+        DISPLAY "Code PIN du compte " NumeroCompte " : "
+        ACCEPT PinSaisi
+        ADD 1 TO NbEssaisPin
+        IF PinSaisi NOT = PinCompte
+            DISPLAY "Code PIN incorrect."
+        END-IF
+    END-PERFORM.
+
+    IF PinSaisi NOT = PinCompte
+        DISPLAY "Trop d'essais incorrects. Accès refusé."
+        CLOSE CompteFile
+        GOBACK
+    END-IF.
+    EXIT.
+
+SAUVEGARDER-SOLDE.
+*> Écrit (nouveau compte) ou réécrit (compte existant) le solde
+*> courant dans CompteFile pour que la prochaine exécution puisse
+*> le reprendre via CHARGER-SOLDE.
+    IF CompteExistant = 'O'
+        REWRITE CompteRecord
+    ELSE
+        WRITE CompteRecord
+        MOVE 'O' TO CompteExistant
+    END-IF.
+    IF STATUS-COMPTES NOT = "00"
+        DISPLAY "Erreur à l'écriture de CompteFile. Code de statut : " STATUS-COMPTES
+        CLOSE CompteFile HistoriqueFile
+        GOBACK
+    END-IF.
     EXIT.
 
 TERMINER-PROGRAMME.
+   PERFORM SAUVEGARDER-SOLDE
    CLOSE CompteFile
    CLOSE HistoriqueFile
-   STOP RUN.
+   GOBACK.
