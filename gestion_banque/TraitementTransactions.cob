@@ -0,0 +1,464 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. TraitementTransactions.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CompteFile
+           ASSIGN TO 'CompteFile'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS NumeroCompte
+           FILE STATUS IS STATUS-COMPTES.
+
+    SELECT HistoriqueFile
+           ASSIGN TO 'historiquebanque'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS STATUS-HISTORIQUE.
+
+    SELECT TauxChangeFile
+           ASSIGN TO 'TauxChangeFile'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CodeDevise
+           FILE STATUS IS STATUS-TAUXCHANGE.
+
+    SELECT TransactionFile
+           ASSIGN TO 'TransactionFile'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS STATUS-TRANSACTIONS.
+
+    SELECT CheckpointTransactionsFile
+           ASSIGN TO 'CheckpointTransactions'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS STATUS-CHECKPOINT.
+
+DATA DIVISION.
+FILE SECTION.
+FD CompteFile.
+COPY CompteRecord.
+
+FD HistoriqueFile.
+COPY HistoriqueRecord.
+
+FD TauxChangeFile.
+01 TauxChangeRecord.
+   05 CodeDevise           PIC X(3).
+   05 TauxParRapportEUR    PIC 9(3)V9(4).
+
+FD TransactionFile.
+01 TransactionRecord.
+   05 NumeroCompteTrans      PIC X(10).
+   05 CodeActionTrans        PIC X(1).
+   05 MontantTrans           PIC 9(5)V99.
+   05 NumeroCompteDestTrans  PIC X(10).
+
+FD CheckpointTransactionsFile.
+01 CheckpointTransactionsRecord.
+   05 NbLignesTraiteesCheckpoint PIC 9(8).
+
+WORKING-STORAGE SECTION.
+77 STATUS-COMPTES       PIC XX.
+77 STATUS-HISTORIQUE    PIC XX.
+77 STATUS-TAUXCHANGE    PIC XX.
+77 STATUS-TRANSACTIONS  PIC XX.
+77 STATUS-CHECKPOINT    PIC XX.
+
+01 FinTransactionFile    PIC X VALUE 'N'.
+01 FinTauxChangeFile     PIC X VALUE 'N'.
+01 DateHeureSysteme      PIC X(21).
+01 NbLignesLues          PIC 9(8) VALUE 0.
+01 NbLignesAPasser       PIC 9(8) VALUE 0.
+01 ReprisePossible       PIC X VALUE 'N'.
+01 CompteSourceTrouve    PIC X.
+01 CompteDestinataireTrouve PIC X.
+01 NumeroCompteSource    PIC X(10).
+01 DeviseSource          PIC X(3).
+01 MontantVirementConverti PIC 9(5)V99.
+01 TauxSource            PIC 9(3)V9(4).
+01 TauxDestination       PIC 9(3)V9(4).
+01 CodeDeviseRecherche   PIC X(3).
+01 TauxTrouve            PIC 9(3)V9(4).
+01 NbLignesPostees       PIC 9(8) VALUE 0.
+01 NbLignesRejetees      PIC 9(8) VALUE 0.
+
+01 TauxChangeTable.
+   02 TauxChangeLigne OCCURS 10 TIMES.
+      03 CodeDeviseTbl   PIC X(3).
+      03 TauxTbl         PIC 9(3)V9(4).
+01 NbTauxChange          PIC 9(2).
+01 IndexTauxChange       PIC 9(2).
+
+01 NomAuditBanque        PIC X(100) VALUE 'AuditBanque'.
+01 LigneAuditBanque      PIC X(200).
+01 StatutAudit           PIC XX.
+
+PROCEDURE DIVISION.
+
+*> Lit TransactionFile (lignes compte/action/montant préparées par les
+*> automates/guichets) et poste chacune via les mêmes règles que
+*> DEPOT/RETRAIT/VIREMENT de Banque.cob, pour éviter de ressaisir à la
+*> main une journée entière de mouvements. Le code action est D
+*> (Dépôt), R (Retrait) ou V (Virement, avec compte destinataire).
+    OPEN INPUT TransactionFile.
+    IF STATUS-TRANSACTIONS NOT = "00"
+        DISPLAY "Impossible d'ouvrir TransactionFile. Code de statut : " STATUS-TRANSACTIONS
+        STOP RUN
+    END-IF.
+
+    OPEN I-O CompteFile.
+    IF STATUS-COMPTES NOT = "00"
+        DISPLAY "Impossible d'ouvrir CompteFile. Code de statut : " STATUS-COMPTES
+        CLOSE TransactionFile
+        STOP RUN
+    END-IF.
+
+    OPEN EXTEND HistoriqueFile.
+    IF STATUS-HISTORIQUE = "35"
+        OPEN OUTPUT HistoriqueFile
+    END-IF.
+    IF STATUS-HISTORIQUE NOT = "00"
+        DISPLAY "Impossible d'ouvrir HistoriqueFile. Code de statut : " STATUS-HISTORIQUE
+        CLOSE TransactionFile
+        CLOSE CompteFile
+        STOP RUN
+    END-IF.
+
+    PERFORM CHARGER-TAUX-CHANGE.
+    PERFORM LIRE-CHECKPOINT.
+    IF ReprisePossible = 'O'
+        DISPLAY "Reprise après incident : " NbLignesAPasser " ligne(s) déjà postée(s), reprise à la suite."
+    END-IF.
+
+    PERFORM TRAITER-UNE-TRANSACTION UNTIL FinTransactionFile = 'O'.
+
+    CLOSE TransactionFile.
+    CLOSE CompteFile.
+    CLOSE HistoriqueFile.
+
+*> Lot terminé sans incident : on repart de zéro la prochaine fois.
+    MOVE 0 TO NbLignesLues.
+    PERFORM ECRIRE-CHECKPOINT.
+
+    DISPLAY "Traitement des transactions terminé. " NbLignesPostees " postée(s), " NbLignesRejetees " rejetée(s).".
+    STOP RUN.
+
+TRAITER-UNE-TRANSACTION.
+    READ TransactionFile
+        AT END
+            MOVE 'O' TO FinTransactionFile
+    END-READ.
+
+    IF FinTransactionFile NOT = 'O'
+        ADD 1 TO NbLignesLues
+        IF NbLignesLues > NbLignesAPasser
+            PERFORM POSTER-TRANSACTION
+            PERFORM ECRIRE-CHECKPOINT
+        END-IF
+    END-IF.
+    EXIT.
+
+POSTER-TRANSACTION.
+*> Rejette d'abord les lignes dont le montant n'est pas numérique et
+*> strictement positif, comme sur les écrans de saisie interactive,
+*> avant de toucher CompteFile.
+    IF MontantTrans NOT NUMERIC OR MontantTrans = 0
+        DISPLAY "Ligne rejetée (montant invalide) : compte " NumeroCompteTrans
+        ADD 1 TO NbLignesRejetees
+    ELSE
+        MOVE NumeroCompteTrans TO NumeroCompte
+        READ CompteFile
+            KEY IS NumeroCompte
+            INVALID KEY
+                DISPLAY "Ligne rejetée (compte introuvable) : " NumeroCompteTrans
+                MOVE 'N' TO CompteSourceTrouve
+            NOT INVALID KEY
+                MOVE 'O' TO CompteSourceTrouve
+        END-READ
+        IF CompteSourceTrouve = 'N'
+            ADD 1 TO NbLignesRejetees
+        ELSE
+            EVALUATE CodeActionTrans
+                WHEN "D"
+                    PERFORM POSTER-DEPOT
+                WHEN "R"
+                    PERFORM POSTER-RETRAIT
+                WHEN "V"
+                    PERFORM POSTER-VIREMENT
+                WHEN OTHER
+                    DISPLAY "Ligne rejetée (code action inconnu) : " CodeActionTrans
+                    ADD 1 TO NbLignesRejetees
+            END-EVALUATE
+        END-IF
+    END-IF.
+    EXIT.
+
+POSTER-DEPOT.
+    ADD MontantTrans TO SoldeCompte.
+    REWRITE CompteRecord.
+    IF STATUS-COMPTES NOT = "00"
+        DISPLAY "Erreur à la mise à jour du compte. Code de statut : " STATUS-COMPTES
+        STOP RUN
+    END-IF.
+    MOVE MontantTrans TO Montant.
+    MOVE "Dépôt" TO Action.
+    PERFORM HORODATER-MOUVEMENT.
+    WRITE HistoriqueRecord.
+    IF STATUS-HISTORIQUE NOT = "00"
+        DISPLAY "Erreur à l'écriture de HistoriqueFile. Code de statut : " STATUS-HISTORIQUE
+        STOP RUN
+    END-IF.
+    PERFORM AJOUTER-ENTREE-AUDIT.
+    ADD 1 TO NbLignesPostees.
+    EXIT.
+
+POSTER-RETRAIT.
+    IF SoldeCompte + LimiteDecouvert >= MontantTrans
+        SUBTRACT MontantTrans FROM SoldeCompte
+        REWRITE CompteRecord
+        IF STATUS-COMPTES NOT = "00"
+            DISPLAY "Erreur à la mise à jour du compte. Code de statut : " STATUS-COMPTES
+            STOP RUN
+        END-IF
+        MOVE MontantTrans TO Montant
+        MOVE "Retrait" TO Action
+        PERFORM HORODATER-MOUVEMENT
+        WRITE HistoriqueRecord
+        IF STATUS-HISTORIQUE NOT = "00"
+            DISPLAY "Erreur à l'écriture de HistoriqueFile. Code de statut : " STATUS-HISTORIQUE
+            STOP RUN
+        END-IF
+        PERFORM AJOUTER-ENTREE-AUDIT
+        ADD 1 TO NbLignesPostees
+    ELSE
+        DISPLAY "Ligne rejetée (solde insuffisant) : compte " NumeroCompteTrans
+        ADD 1 TO NbLignesRejetees
+    END-IF.
+    EXIT.
+
+POSTER-VIREMENT.
+*> Même enchaînement que VIREMENT dans Banque.cob : on relit le compte
+*> destinataire par sa clé, on le crédite après conversion de devise,
+*> puis on recharge le compte source pour le débiter dans la sienne.
+    IF NumeroCompteDestTrans = NumeroCompteTrans
+        DISPLAY "Ligne rejetée (compte destinataire identique au compte source) : " NumeroCompteTrans
+        ADD 1 TO NbLignesRejetees
+    ELSE
+        MOVE NumeroCompteTrans TO NumeroCompteSource
+        MOVE Devise TO DeviseSource
+
+        MOVE NumeroCompteDestTrans TO NumeroCompte
+        READ CompteFile
+            KEY IS NumeroCompte
+            INVALID KEY
+                DISPLAY "Ligne rejetée (compte destinataire introuvable) : " NumeroCompteDestTrans
+                MOVE 'N' TO CompteDestinataireTrouve
+            NOT INVALID KEY
+                MOVE 'O' TO CompteDestinataireTrouve
+        END-READ
+
+        IF CompteDestinataireTrouve = 'N'
+            MOVE NumeroCompteSource TO NumeroCompte
+            READ CompteFile
+                KEY IS NumeroCompte
+            END-READ
+            ADD 1 TO NbLignesRejetees
+        ELSE
+            PERFORM CONVERTIR-DEVISE
+            IF SoldeCompte + LimiteDecouvert < MontantTrans
+                DISPLAY "Ligne rejetée (solde insuffisant pour le virement) : " NumeroCompteTrans
+                MOVE NumeroCompteSource TO NumeroCompte
+                READ CompteFile
+                    KEY IS NumeroCompte
+                END-READ
+                ADD 1 TO NbLignesRejetees
+            ELSE
+                MOVE NumeroCompteDestTrans TO NumeroCompte
+                READ CompteFile
+                    KEY IS NumeroCompte
+                END-READ
+                ADD MontantVirementConverti TO SoldeCompte
+                REWRITE CompteRecord
+                IF STATUS-COMPTES NOT = "00"
+                    DISPLAY "Ligne rejetée (erreur à la mise à jour du compte destinataire, code "
+                            STATUS-COMPTES ") : " NumeroCompteDestTrans
+                    MOVE NumeroCompteSource TO NumeroCompte
+                    READ CompteFile
+                        KEY IS NumeroCompte
+                    END-READ
+                    ADD 1 TO NbLignesRejetees
+                ELSE
+                    MOVE MontantVirementConverti TO Montant
+                    MOVE "Virement reçu" TO Action
+                    PERFORM HORODATER-MOUVEMENT
+                    WRITE HistoriqueRecord
+                    IF STATUS-HISTORIQUE NOT = "00"
+                        DISPLAY "Erreur à l'écriture de HistoriqueFile. Code de statut : " STATUS-HISTORIQUE
+                        STOP RUN
+                    END-IF
+                    PERFORM AJOUTER-ENTREE-AUDIT
+
+                    MOVE NumeroCompteSource TO NumeroCompte
+                    READ CompteFile
+                        KEY IS NumeroCompte
+                    END-READ
+                    SUBTRACT MontantTrans FROM SoldeCompte
+                    REWRITE CompteRecord
+                    IF STATUS-COMPTES NOT = "00"
+                        DISPLAY "Erreur à la mise à jour du compte source. Code de statut : " STATUS-COMPTES
+                        STOP RUN
+                    END-IF
+
+                    MOVE MontantTrans TO Montant
+                    MOVE "Virement" TO Action
+                    PERFORM HORODATER-MOUVEMENT
+                    WRITE HistoriqueRecord
+                    IF STATUS-HISTORIQUE NOT = "00"
+                        DISPLAY "Erreur à l'écriture de HistoriqueFile. Code de statut : " STATUS-HISTORIQUE
+                        STOP RUN
+                    END-IF
+                    PERFORM AJOUTER-ENTREE-AUDIT
+                    ADD 1 TO NbLignesPostees
+                END-IF
+            END-IF
+        END-IF
+    END-IF.
+    EXIT.
+
+CONVERTIR-DEVISE.
+*> Doit être appelé alors que CompteFile contient encore le compte
+*> destinataire (sa devise) : recalcule MontantVirementConverti sans
+*> toucher au solde tant que le solde du compte source n'a pas été
+*> vérifié par l'appelant.
+    IF DeviseSource = Devise
+        MOVE MontantTrans TO MontantVirementConverti
+    ELSE
+        MOVE DeviseSource TO CodeDeviseRecherche
+        PERFORM RECHERCHER-TAUX-CHANGE
+        MOVE TauxTrouve TO TauxSource
+        MOVE Devise TO CodeDeviseRecherche
+        PERFORM RECHERCHER-TAUX-CHANGE
+        MOVE TauxTrouve TO TauxDestination
+        COMPUTE MontantVirementConverti ROUNDED =
+                MontantTrans * TauxDestination / TauxSource
+    END-IF.
+*> La comparaison de solde se fait sur le montant débité côté source,
+*> donc on reprend le compte source avant de la laisser à l'appelant.
+    MOVE NumeroCompteSource TO NumeroCompte.
+    READ CompteFile
+        KEY IS NumeroCompte
+    END-READ.
+    EXIT.
+
+RECHERCHER-TAUX-CHANGE.
+    MOVE 1.0000 TO TauxTrouve.
+    PERFORM VARYING IndexTauxChange FROM 1 BY 1 UNTIL IndexTauxChange > NbTauxChange
+        IF CodeDeviseTbl(IndexTauxChange) = CodeDeviseRecherche
+            MOVE TauxTbl(IndexTauxChange) TO TauxTrouve
+        END-IF
+    END-PERFORM.
+    EXIT.
+
+CHARGER-TAUX-CHANGE.
+*> Même table de taux que Banque.cob, déjà amorcée par lui en temps
+*> normal ; on l'amorce quand même ici au cas où le lot tourne seul.
+    OPEN INPUT TauxChangeFile.
+    IF STATUS-TAUXCHANGE = "35"
+        PERFORM CREER-TAUX-CHANGE-PAR-DEFAUT
+        OPEN INPUT TauxChangeFile
+    END-IF.
+    IF STATUS-TAUXCHANGE NOT = "00"
+        DISPLAY "Erreur à l'ouverture de TauxChangeFile. Code de statut : " STATUS-TAUXCHANGE
+        STOP RUN
+    END-IF.
+
+    MOVE 0 TO NbTauxChange.
+    PERFORM UNTIL FinTauxChangeFile = 'O'
+        READ TauxChangeFile NEXT RECORD
+            AT END
+                MOVE 'O' TO FinTauxChangeFile
+            NOT AT END
+                ADD 1 TO NbTauxChange
+                MOVE CodeDevise        TO CodeDeviseTbl(NbTauxChange)
+                MOVE TauxParRapportEUR TO TauxTbl(NbTauxChange)
+        END-READ
+    END-PERFORM.
+    CLOSE TauxChangeFile.
+    EXIT.
+
+CREER-TAUX-CHANGE-PAR-DEFAUT.
+    OPEN OUTPUT TauxChangeFile.
+    MOVE "EUR" TO CodeDevise.
+    MOVE 1.0000 TO TauxParRapportEUR.
+    WRITE TauxChangeRecord.
+    MOVE "USD" TO CodeDevise.
+    MOVE 1.0800 TO TauxParRapportEUR.
+    WRITE TauxChangeRecord.
+    MOVE "GBP" TO CodeDevise.
+    MOVE 0.8500 TO TauxParRapportEUR.
+    WRITE TauxChangeRecord.
+    CLOSE TauxChangeFile.
+    EXIT.
+
+HORODATER-MOUVEMENT.
+    MOVE NumeroCompte TO NumeroCompteHisto.
+    MOVE Devise TO DeviseHisto.
+    MOVE FUNCTION CURRENT-DATE TO DateHeureSysteme.
+    MOVE DateHeureSysteme(1:8) TO DateMouvement.
+    MOVE DateHeureSysteme(9:6) TO HeureMouvement.
+    EXIT.
+
+AJOUTER-ENTREE-AUDIT.
+    MOVE SPACES TO LigneAuditBanque.
+    STRING NumeroCompteHisto DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           Action DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           Montant DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           DateMouvement DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           HeureMouvement DELIMITED BY SIZE
+           INTO LigneAuditBanque
+    END-STRING.
+    CALL "JournalUtil" USING NomAuditBanque
+                             LigneAuditBanque
+                             StatutAudit.
+    IF StatutAudit NOT = "00"
+        DISPLAY "Erreur à l'écriture du journal d'audit. Code de statut : " StatutAudit
+    END-IF.
+    EXIT.
+
+LIRE-CHECKPOINT.
+    MOVE 'N' TO ReprisePossible.
+    OPEN INPUT CheckpointTransactionsFile.
+    IF STATUS-CHECKPOINT = "00"
+        READ CheckpointTransactionsFile
+            AT END
+                CONTINUE
+        END-READ
+        CLOSE CheckpointTransactionsFile
+        IF NbLignesTraiteesCheckpoint NOT = 0
+            MOVE NbLignesTraiteesCheckpoint TO NbLignesAPasser
+            MOVE 'O' TO ReprisePossible
+        END-IF
+    END-IF.
+    EXIT.
+
+ECRIRE-CHECKPOINT.
+    OPEN OUTPUT CheckpointTransactionsFile.
+    IF STATUS-CHECKPOINT NOT = "00"
+        DISPLAY "Erreur à l'ouverture du fichier de reprise. Code de statut : " STATUS-CHECKPOINT
+        STOP RUN
+    END-IF.
+    MOVE NbLignesLues TO NbLignesTraiteesCheckpoint.
+    WRITE CheckpointTransactionsRecord.
+    IF STATUS-CHECKPOINT NOT = "00"
+        DISPLAY "Erreur à l'écriture du fichier de reprise. Code de statut : " STATUS-CHECKPOINT
+        STOP RUN
+    END-IF.
+    CLOSE CheckpointTransactionsFile.
+    EXIT.
