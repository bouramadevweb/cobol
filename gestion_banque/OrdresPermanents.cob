@@ -0,0 +1,187 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. OrdresPermanents.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CompteFile
+           ASSIGN TO 'CompteFile'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS NumeroCompte
+           FILE STATUS IS STATUS-COMPTES.
+
+    SELECT HistoriqueFile
+           ASSIGN TO 'historiquebanque'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS STATUS-HISTORIQUE.
+
+    SELECT OrdrePermanentFile
+           ASSIGN TO 'ordrespermanents'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS STATUS-ORDRES.
+
+DATA DIVISION.
+FILE SECTION.
+FD CompteFile.
+COPY CompteRecord.
+
+FD HistoriqueFile.
+COPY HistoriqueRecord.
+
+FD OrdrePermanentFile.
+01 OrdrePermanentRecord.
+   05 NumeroCompteSource  PIC X(10).
+   05 NumeroCompteCible   PIC X(10).
+   05 MontantOrdre        PIC 9(5)V99.
+   05 FrequenceOrdre      PIC X(10).
+   05 DateProchaineExec   PIC 9(8).
+
+WORKING-STORAGE SECTION.
+77 STATUS-COMPTES      PIC XX.
+77 STATUS-HISTORIQUE   PIC XX.
+77 STATUS-ORDRES       PIC XX.
+01 FinOrdres          PIC X VALUE 'N'.
+01 DateHeureSysteme   PIC X(21).
+01 DateDuJour         PIC 9(8).
+01 JoursAAjouter      PIC 9(3).
+01 EntierDate     PIC 9(7).
+01 SoldeCompteSource  PIC S9(5)V99.
+01 LimiteCompteSource PIC 9(5)V99.
+
+PROCEDURE DIVISION.
+
+*> Exécute les ordres permanents (virements récurrents) arrivés à
+*> échéance : débite le compte source, crédite le compte cible,
+*> journalise les deux mouvements puis reporte l'ordre à sa
+*> prochaine échéance selon sa fréquence.
+    MOVE FUNCTION CURRENT-DATE TO DateHeureSysteme.
+    MOVE DateHeureSysteme(1:8) TO DateDuJour.
+
+    OPEN I-O OrdrePermanentFile.
+    IF STATUS-ORDRES NOT = "00"
+        DISPLAY "Aucun ordre permanent à traiter (fichier absent ou vide)."
+        STOP RUN
+    END-IF.
+
+    OPEN I-O CompteFile.
+    IF STATUS-COMPTES NOT = "00"
+        DISPLAY "Impossible d'ouvrir CompteFile. Code de statut : " STATUS-COMPTES
+        CLOSE OrdrePermanentFile
+        STOP RUN
+    END-IF.
+
+    OPEN EXTEND HistoriqueFile.
+    IF STATUS-HISTORIQUE = "35"
+        OPEN OUTPUT HistoriqueFile
+    END-IF.
+    IF STATUS-HISTORIQUE NOT = "00"
+        DISPLAY "Impossible d'ouvrir HistoriqueFile. Code de statut : " STATUS-HISTORIQUE
+        CLOSE CompteFile
+        CLOSE OrdrePermanentFile
+        STOP RUN
+    END-IF.
+
+    PERFORM TRAITER-UN-ORDRE UNTIL FinOrdres = 'O'.
+
+    CLOSE OrdrePermanentFile.
+    CLOSE CompteFile.
+    CLOSE HistoriqueFile.
+
+    DISPLAY "Traitement des ordres permanents terminé.".
+    STOP RUN.
+
+TRAITER-UN-ORDRE.
+    READ OrdrePermanentFile
+        AT END
+            MOVE 'O' TO FinOrdres
+    END-READ.
+
+    IF FinOrdres NOT = 'O' AND DateProchaineExec <= DateDuJour
+        MOVE NumeroCompteSource TO NumeroCompte
+        READ CompteFile
+            KEY IS NumeroCompte
+            INVALID KEY
+                DISPLAY "Compte source " NumeroCompteSource " introuvable, ordre ignoré."
+        END-READ
+        IF STATUS-COMPTES = "00"
+            MOVE SoldeCompte TO SoldeCompteSource
+            MOVE LimiteDecouvert TO LimiteCompteSource
+            IF SoldeCompteSource + LimiteCompteSource >= MontantOrdre
+                SUBTRACT MontantOrdre FROM SoldeCompte
+                REWRITE CompteRecord
+                IF STATUS-COMPTES NOT = "00"
+                    DISPLAY "Erreur à la mise à jour du compte source "
+                            NumeroCompteSource ". Code de statut : " STATUS-COMPTES
+                ELSE
+                    MOVE NumeroCompteSource TO NumeroCompteHisto
+                    MOVE Devise TO DeviseHisto
+                    MOVE MontantOrdre TO Montant
+                    MOVE "Virement permanent" TO Action
+                    MOVE DateDuJour TO DateMouvement
+                    MOVE DateHeureSysteme(9:6) TO HeureMouvement
+                    WRITE HistoriqueRecord
+                    IF STATUS-HISTORIQUE NOT = "00"
+                        DISPLAY "Erreur à l'écriture de HistoriqueFile. Code de statut : " STATUS-HISTORIQUE
+                    END-IF
+
+                    MOVE NumeroCompteCible TO NumeroCompte
+                    READ CompteFile
+                        KEY IS NumeroCompte
+                        INVALID KEY
+                            DISPLAY "Compte cible " NumeroCompteCible
+                                    " introuvable, crédit non effectué."
+                    END-READ
+                    IF STATUS-COMPTES = "00"
+                        ADD MontantOrdre TO SoldeCompte
+                        REWRITE CompteRecord
+                        IF STATUS-COMPTES NOT = "00"
+                            DISPLAY "Erreur à la mise à jour du compte cible "
+                                    NumeroCompteCible ". Code de statut : " STATUS-COMPTES
+                        ELSE
+                            MOVE NumeroCompteCible TO NumeroCompteHisto
+                            MOVE Devise TO DeviseHisto
+                            MOVE MontantOrdre TO Montant
+                            MOVE "Dépôt (ordre perm.)" TO Action
+                            MOVE DateDuJour TO DateMouvement
+                            MOVE DateHeureSysteme(9:6) TO HeureMouvement
+                            WRITE HistoriqueRecord
+                            IF STATUS-HISTORIQUE NOT = "00"
+                                DISPLAY "Erreur à l'écriture de HistoriqueFile. Code de statut : " STATUS-HISTORIQUE
+                            END-IF
+                        END-IF
+                    END-IF
+
+                    PERFORM CALCULER-PROCHAINE-ECHEANCE
+                END-IF
+            ELSE
+                DISPLAY "Solde insuffisant pour l'ordre permanent de "
+                        NumeroCompteSource " vers " NumeroCompteCible
+            END-IF
+        END-IF
+    END-IF.
+    EXIT.
+
+CALCULER-PROCHAINE-ECHEANCE.
+    EVALUATE FrequenceOrdre
+        WHEN "HEBDO"
+            MOVE 7 TO JoursAAjouter
+        WHEN "MENSUEL"
+            MOVE 30 TO JoursAAjouter
+        WHEN "ANNUEL"
+            MOVE 365 TO JoursAAjouter
+        WHEN OTHER
+            MOVE 30 TO JoursAAjouter
+    END-EVALUATE.
+
+    COMPUTE EntierDate = FUNCTION INTEGER-OF-DATE(DateProchaineExec).
+    ADD JoursAAjouter TO EntierDate.
+    COMPUTE DateProchaineExec = FUNCTION DATE-OF-INTEGER(EntierDate).
+
+    REWRITE OrdrePermanentRecord.
+    IF STATUS-ORDRES NOT = "00"
+        DISPLAY "Erreur à la mise à jour de OrdrePermanentFile. Code de statut : " STATUS-ORDRES
+    END-IF.
+    EXIT.
