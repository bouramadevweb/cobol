@@ -0,0 +1,106 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ReleveCompte.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT HistoriqueFile
+           ASSIGN TO 'historiquebanque'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS STATUS-HISTORIQUE.
+
+DATA DIVISION.
+FILE SECTION.
+FD HistoriqueFile.
+COPY HistoriqueRecord.
+
+WORKING-STORAGE SECTION.
+77 STATUS-HISTORIQUE   PIC XX.
+01 NumeroCompteSaisi  PIC X(10).
+01 DateDebutReleve    PIC 9(8).
+01 DateFinReleve      PIC 9(8).
+01 SoldeOuverture     PIC S9(5)V99.
+01 SoldeCourant       PIC S9(5)V99.
+01 FinHistorique      PIC X VALUE 'N'.
+
+PROCEDURE DIVISION.
+
+*> Produit un relevé imprimé pour un compte et une période données :
+*> solde d'ouverture, chaque mouvement de la période, puis solde de
+*> clôture, au lieu d'avoir à dépouiller HistoriqueFile à la main.
+    DISPLAY "Numéro de compte : ".
+    ACCEPT NumeroCompteSaisi.
+
+    DISPLAY "Date de début du relevé (AAAAMMJJ) : ".
+    ACCEPT DateDebutReleve.
+
+    DISPLAY "Date de fin du relevé (AAAAMMJJ) : ".
+    ACCEPT DateFinReleve.
+
+    DISPLAY "Solde d'ouverture à la date de début : ".
+    ACCEPT SoldeOuverture.
+
+    MOVE SoldeOuverture TO SoldeCourant.
+
+    DISPLAY " ".
+    DISPLAY "========================================================".
+    DISPLAY "RELEVÉ DE COMPTE - " NumeroCompteSaisi.
+    DISPLAY "Période du " DateDebutReleve " au " DateFinReleve.
+    DISPLAY "--------------------------------------------------------".
+    DISPLAY "Solde d'ouverture : " SoldeOuverture.
+    DISPLAY "--------------------------------------------------------".
+
+    OPEN INPUT HistoriqueFile.
+    IF STATUS-HISTORIQUE NOT = "00"
+        DISPLAY "Impossible d'ouvrir HistoriqueFile. Code de statut : " STATUS-HISTORIQUE
+        STOP RUN
+    END-IF.
+
+    PERFORM IMPRIMER-UN-MOUVEMENT UNTIL FinHistorique = 'O'.
+
+    CLOSE HistoriqueFile.
+
+    DISPLAY "--------------------------------------------------------".
+    DISPLAY "Solde de clôture  : " SoldeCourant.
+    DISPLAY "========================================================".
+
+    STOP RUN.
+
+IMPRIMER-UN-MOUVEMENT.
+    READ HistoriqueFile
+        AT END
+            MOVE 'O' TO FinHistorique
+    END-READ.
+
+    IF FinHistorique NOT = 'O'
+        IF NumeroCompteHisto = NumeroCompteSaisi
+           AND DateMouvement >= DateDebutReleve
+           AND DateMouvement <= DateFinReleve
+            EVALUATE Action
+                WHEN "Dépôt"
+                    ADD Montant TO SoldeCourant
+                WHEN "Intérêt"
+                    ADD Montant TO SoldeCourant
+                WHEN "Dépôt (ordre perm.)"
+                    ADD Montant TO SoldeCourant
+                WHEN "Virement reçu"
+                    ADD Montant TO SoldeCourant
+                WHEN "Retrait"
+                    SUBTRACT Montant FROM SoldeCourant
+                WHEN "Virement"
+                    SUBTRACT Montant FROM SoldeCourant
+                WHEN "VirementExterne"
+                    SUBTRACT Montant FROM SoldeCourant
+                WHEN "Frais de tenue"
+                    SUBTRACT Montant FROM SoldeCourant
+                WHEN "Virement permanent"
+                    SUBTRACT Montant FROM SoldeCourant
+                WHEN OTHER
+                    DISPLAY "Mouvement ignoré (type d'action non reconnu) : " Action
+            END-EVALUATE
+            DISPLAY DateMouvement " " HeureMouvement " "
+                    Action " " Montant " | Solde : " SoldeCourant
+        END-IF
+    END-IF.
+    EXIT.
