@@ -0,0 +1,93 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. FraisMensuels.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CompteFile
+           ASSIGN TO 'CompteFile'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS NumeroCompte
+           FILE STATUS IS STATUS-COMPTES.
+
+    SELECT HistoriqueFile
+           ASSIGN TO 'historiquebanque'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS STATUS-HISTORIQUE.
+
+DATA DIVISION.
+FILE SECTION.
+FD CompteFile.
+COPY CompteRecord.
+
+FD HistoriqueFile.
+COPY HistoriqueRecord.
+
+WORKING-STORAGE SECTION.
+77 STATUS-COMPTES      PIC XX.
+77 STATUS-HISTORIQUE   PIC XX.
+01 FraisTenueCompte   PIC 9(3)V99 VALUE 5.00.
+01 FinFichierCompte   PIC X VALUE 'N'.
+01 DateHeureSysteme   PIC X(21).
+
+PROCEDURE DIVISION.
+
+*> Traitement mensuel : facture les frais de tenue de compte à tout
+*> compte dont le solde est resté sous son SoldeMinimum, sur le
+*> même principe que l'accrual d'intérêts d'InteretsBatch.
+    OPEN I-O CompteFile.
+    IF STATUS-COMPTES NOT = "00"
+        DISPLAY "Impossible d'ouvrir CompteFile. Code de statut : " STATUS-COMPTES
+        STOP RUN
+    END-IF.
+
+    OPEN EXTEND HistoriqueFile.
+    IF STATUS-HISTORIQUE = "35"
+        OPEN OUTPUT HistoriqueFile
+    END-IF.
+    IF STATUS-HISTORIQUE NOT = "00"
+        DISPLAY "Impossible d'ouvrir HistoriqueFile. Code de statut : " STATUS-HISTORIQUE
+        CLOSE CompteFile
+        STOP RUN
+    END-IF.
+
+    PERFORM TRAITER-UN-COMPTE UNTIL FinFichierCompte = 'O'.
+
+    CLOSE CompteFile.
+    CLOSE HistoriqueFile.
+
+    DISPLAY "Traitement des frais mensuels terminé.".
+    STOP RUN.
+
+TRAITER-UN-COMPTE.
+    READ CompteFile NEXT RECORD
+        AT END
+            MOVE 'O' TO FinFichierCompte
+    END-READ.
+
+    IF FinFichierCompte NOT = 'O'
+        IF SoldeCompte < SoldeMinimum
+            SUBTRACT FraisTenueCompte FROM SoldeCompte
+            REWRITE CompteRecord
+            IF STATUS-COMPTES NOT = "00"
+                DISPLAY "Erreur à la mise à jour du compte " NumeroCompte
+                        ". Code de statut : " STATUS-COMPTES
+                STOP RUN
+            END-IF
+            MOVE NumeroCompte TO NumeroCompteHisto
+            MOVE Devise TO DeviseHisto
+            MOVE FraisTenueCompte TO Montant
+            MOVE "Frais de tenue" TO Action
+            MOVE FUNCTION CURRENT-DATE TO DateHeureSysteme
+            MOVE DateHeureSysteme(1:8) TO DateMouvement
+            MOVE DateHeureSysteme(9:6) TO HeureMouvement
+            WRITE HistoriqueRecord
+            IF STATUS-HISTORIQUE NOT = "00"
+                DISPLAY "Erreur à l'écriture de HistoriqueFile. Code de statut : " STATUS-HISTORIQUE
+                STOP RUN
+            END-IF
+        END-IF
+    END-IF.
+    EXIT.
