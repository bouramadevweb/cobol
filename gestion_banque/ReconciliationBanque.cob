@@ -0,0 +1,114 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ReconciliationBanque.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CompteFile
+           ASSIGN TO 'CompteFile'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS NumeroCompte
+           FILE STATUS IS STATUS-COMPTES.
+
+    SELECT HistoriqueFile
+           ASSIGN TO 'historiquebanque'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS STATUS-HISTORIQUE.
+
+DATA DIVISION.
+FILE SECTION.
+FD CompteFile.
+COPY CompteRecord.
+
+FD HistoriqueFile.
+COPY HistoriqueRecord.
+
+WORKING-STORAGE SECTION.
+77 STATUS-COMPTES      PIC XX.
+77 STATUS-HISTORIQUE   PIC XX.
+01 NumeroCompteSaisi  PIC X(10).
+01 SoldeOuverture     PIC S9(5)V99.
+01 SoldeCalcule       PIC S9(5)V99.
+01 FinHistorique      PIC X VALUE 'N'.
+
+PROCEDURE DIVISION.
+
+*> Rejoue HistoriqueFile à partir d'un solde d'ouverture et compare
+*> le total obtenu au solde réellement stocké dans CompteFile, afin
+*> de détecter un batch qui aurait mal posté une transaction.
+    DISPLAY "Numéro de compte à contrôler : ".
+    ACCEPT NumeroCompteSaisi.
+
+    DISPLAY "Solde d'ouverture à rejouer : ".
+    ACCEPT SoldeOuverture.
+
+    MOVE SoldeOuverture TO SoldeCalcule.
+
+    OPEN INPUT HistoriqueFile.
+    IF STATUS-HISTORIQUE NOT = "00"
+        DISPLAY "Impossible d'ouvrir HistoriqueFile. Code de statut : " STATUS-HISTORIQUE
+        STOP RUN
+    END-IF.
+
+    PERFORM REJOUER-UN-MOUVEMENT UNTIL FinHistorique = 'O'.
+
+    CLOSE HistoriqueFile.
+
+    MOVE NumeroCompteSaisi TO NumeroCompte.
+    OPEN INPUT CompteFile.
+    IF STATUS-COMPTES NOT = "00"
+        DISPLAY "Impossible d'ouvrir CompteFile. Code de statut : " STATUS-COMPTES
+        STOP RUN
+    END-IF.
+
+    READ CompteFile
+        KEY IS NumeroCompte
+        INVALID KEY
+            DISPLAY "Compte " NumeroCompteSaisi " introuvable dans CompteFile."
+        NOT INVALID KEY
+            DISPLAY "Solde rejoué depuis l'historique : " SoldeCalcule
+            DISPLAY "Solde stocké dans CompteFile       : " SoldeCompte
+            IF SoldeCalcule = SoldeCompte
+                DISPLAY "Réconciliation OK."
+            ELSE
+                DISPLAY "*** ÉCART DÉTECTÉ ENTRE L'HISTORIQUE ET LE SOLDE STOCKÉ ***"
+            END-IF
+    END-READ.
+
+    CLOSE CompteFile.
+
+    STOP RUN.
+
+REJOUER-UN-MOUVEMENT.
+    READ HistoriqueFile
+        AT END
+            MOVE 'O' TO FinHistorique
+    END-READ.
+
+    IF FinHistorique NOT = 'O' AND NumeroCompteHisto = NumeroCompteSaisi
+        EVALUATE Action
+            WHEN "Dépôt"
+                ADD Montant TO SoldeCalcule
+            WHEN "Intérêt"
+                ADD Montant TO SoldeCalcule
+            WHEN "Dépôt (ordre perm.)"
+                ADD Montant TO SoldeCalcule
+            WHEN "Virement reçu"
+                ADD Montant TO SoldeCalcule
+            WHEN "Retrait"
+                SUBTRACT Montant FROM SoldeCalcule
+            WHEN "Virement"
+                SUBTRACT Montant FROM SoldeCalcule
+            WHEN "VirementExterne"
+                SUBTRACT Montant FROM SoldeCalcule
+            WHEN "Frais de tenue"
+                SUBTRACT Montant FROM SoldeCalcule
+            WHEN "Virement permanent"
+                SUBTRACT Montant FROM SoldeCalcule
+            WHEN OTHER
+                DISPLAY "Mouvement ignoré (type d'action non reconnu) : " Action
+        END-EVALUATE
+    END-IF.
+    EXIT.
