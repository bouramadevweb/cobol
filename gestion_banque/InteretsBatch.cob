@@ -0,0 +1,160 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. InteretsBatch.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CompteFile
+           ASSIGN TO 'CompteFile'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS NumeroCompte
+           FILE STATUS IS STATUS-COMPTES.
+
+    SELECT HistoriqueFile
+           ASSIGN TO 'historiquebanque'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS STATUS-HISTORIQUE.
+
+    SELECT CheckpointInteretsFile
+           ASSIGN TO 'CheckpointInterets'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS STATUS-CHECKPOINT.
+
+DATA DIVISION.
+FILE SECTION.
+FD CompteFile.
+COPY CompteRecord.
+
+FD HistoriqueFile.
+COPY HistoriqueRecord.
+
+FD CheckpointInteretsFile.
+01 CheckpointInteretsRecord.
+   05 DernierCompteCheckpoint PIC X(10).
+
+WORKING-STORAGE SECTION.
+77 STATUS-COMPTES      PIC XX.
+77 STATUS-HISTORIQUE   PIC XX.
+77 STATUS-CHECKPOINT   PIC XX.
+01 MontantInteret     PIC 9(5)V99.
+01 FinFichierCompte   PIC X VALUE 'N'.
+01 DateHeureSysteme   PIC X(21).
+01 DernierCompteTraite PIC X(10) VALUE SPACES.
+01 ReprisePossible     PIC X VALUE 'N'.
+
+PROCEDURE DIVISION.
+
+*> Parcourt tous les comptes de CompteFile et crédite l'intérêt
+*> quotidien calculé sur le solde, en le journalisant dans
+*> HistoriqueFile au même titre qu'un Dépôt ou un Retrait.
+    OPEN I-O CompteFile.
+    IF STATUS-COMPTES NOT = "00"
+        DISPLAY "Impossible d'ouvrir CompteFile. Code de statut : " STATUS-COMPTES
+        STOP RUN
+    END-IF.
+
+    OPEN EXTEND HistoriqueFile.
+    IF STATUS-HISTORIQUE = "35"
+        OPEN OUTPUT HistoriqueFile
+    END-IF.
+    IF STATUS-HISTORIQUE NOT = "00"
+        DISPLAY "Impossible d'ouvrir HistoriqueFile. Code de statut : " STATUS-HISTORIQUE
+        CLOSE CompteFile
+        STOP RUN
+    END-IF.
+
+    PERFORM LIRE-CHECKPOINT.
+    IF ReprisePossible = 'O'
+        DISPLAY "Reprise après incident : dernier compte traité " DernierCompteTraite
+        MOVE DernierCompteTraite TO NumeroCompte
+        START CompteFile KEY IS GREATER THAN NumeroCompte
+            INVALID KEY
+                MOVE 'O' TO FinFichierCompte
+        END-START
+    END-IF.
+
+    PERFORM TRAITER-UN-COMPTE UNTIL FinFichierCompte = 'O'.
+
+    CLOSE CompteFile.
+    CLOSE HistoriqueFile.
+
+*> Lot terminé sans incident : on repart de zéro la prochaine fois.
+    MOVE SPACES TO DernierCompteTraite.
+    PERFORM ECRIRE-CHECKPOINT.
+
+    DISPLAY "Traitement des intérêts quotidiens terminé.".
+    STOP RUN.
+
+TRAITER-UN-COMPTE.
+    READ CompteFile NEXT RECORD
+        AT END
+            MOVE 'O' TO FinFichierCompte
+    END-READ.
+
+    IF FinFichierCompte NOT = 'O'
+        IF SoldeCompte > 0 AND TauxInteret > 0
+            COMPUTE MontantInteret ROUNDED =
+                    SoldeCompte * TauxInteret / 360
+            IF MontantInteret > 0
+                ADD MontantInteret TO SoldeCompte
+                REWRITE CompteRecord
+                IF STATUS-COMPTES NOT = "00"
+                    DISPLAY "Erreur à la mise à jour du compte " NumeroCompte
+                            ". Code de statut : " STATUS-COMPTES
+                    STOP RUN
+                END-IF
+                MOVE NumeroCompte TO NumeroCompteHisto
+                MOVE Devise TO DeviseHisto
+                MOVE MontantInteret TO Montant
+                MOVE "Intérêt" TO Action
+                MOVE FUNCTION CURRENT-DATE TO DateHeureSysteme
+                MOVE DateHeureSysteme(1:8) TO DateMouvement
+                MOVE DateHeureSysteme(9:6) TO HeureMouvement
+                WRITE HistoriqueRecord
+                IF STATUS-HISTORIQUE NOT = "00"
+                    DISPLAY "Erreur à l'écriture de HistoriqueFile. Code de statut : " STATUS-HISTORIQUE
+                    STOP RUN
+                END-IF
+            END-IF
+        END-IF
+*> Checkpoint écrit après chaque compte traité (que l'intérêt ait été
+*> crédité ou non), pour qu'une reprise après abend ne retraite pas
+*> un compte déjà vu lors de la tentative précédente.
+        MOVE NumeroCompte TO DernierCompteTraite
+        PERFORM ECRIRE-CHECKPOINT
+    END-IF.
+    EXIT.
+
+LIRE-CHECKPOINT.
+    MOVE 'N' TO ReprisePossible.
+    OPEN INPUT CheckpointInteretsFile.
+    IF STATUS-CHECKPOINT = "00"
+        READ CheckpointInteretsFile
+            AT END
+                CONTINUE
+        END-READ
+        CLOSE CheckpointInteretsFile
+        IF DernierCompteCheckpoint NOT = SPACES
+            MOVE DernierCompteCheckpoint TO DernierCompteTraite
+            MOVE 'O' TO ReprisePossible
+        END-IF
+    END-IF.
+    EXIT.
+
+ECRIRE-CHECKPOINT.
+    OPEN OUTPUT CheckpointInteretsFile.
+    IF STATUS-CHECKPOINT NOT = "00"
+        DISPLAY "Erreur à l'ouverture du fichier de reprise. Code de statut : " STATUS-CHECKPOINT
+        STOP RUN
+    END-IF.
+    MOVE DernierCompteTraite TO DernierCompteCheckpoint.
+    WRITE CheckpointInteretsRecord.
+    IF STATUS-CHECKPOINT NOT = "00"
+        DISPLAY "Erreur à l'écriture du fichier de reprise. Code de statut : " STATUS-CHECKPOINT
+        STOP RUN
+    END-IF.
+    CLOSE CheckpointInteretsFile.
+    EXIT.
