@@ -1,22 +1,65 @@
 IDENTIFICATION DIVISION.
-PROGRAM-ID. GestionCompteBancaire.
+PROGRAM-ID. GestionCompteSimple.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CompteFile
+           ASSIGN TO 'CompteFileGestion'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS STATUS-COMPTES.
+
+    SELECT HistoriqueFile
+           ASSIGN TO 'historiquegestion'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS STATUS-HISTORIQUE.
 
 DATA DIVISION.
-WORKING-STORAGE SECTION.
+FILE SECTION.
+FD CompteFile.
+01 CompteRecord.
+   05 SoldeCompte        PIC 9(5)V99.
+   05 SoldeSecondCompte  PIC 9(5)V99.
 
-01 SoldeCompte        PIC 9(5)V99 VALUE 1000.00.
+FD HistoriqueFile.
+01 HistoriqueRecord.
+   05 Montant            PIC 9(5)V99.
+   05 Action             PIC X(20).
+
+WORKING-STORAGE SECTION.
+77 STATUS-COMPTES      PIC XX.
+77 STATUS-HISTORIQUE   PIC XX.
 01 MontantDepot       PIC 9(5)V99.
 01 MontantRetrait     PIC 9(5)V99.
 01 MontantVirement    PIC 9(5)V99.
-01 SoldeSecondCompte  PIC 9(5)V99 VALUE 500.00.
 01 ChoixUtilisateur   PIC X.
+01 MouvementMensuel  PIC S9(5)V99.
+01 NbMoisSimulation  PIC 9(3).
+01 SoldeProjete      PIC S9(6)V99.
+01 MoisSimule        PIC 9(3).
 
 PROCEDURE DIVISION.
 
     DISPLAY "Bienvenue dans le programme de gestion de compte bancaire.".
 
+    PERFORM CHARGER-SOLDE.
+
+    OPEN EXTEND HistoriqueFile.
+    IF STATUS-HISTORIQUE = "35"
+        OPEN OUTPUT HistoriqueFile
+    END-IF.
+    IF STATUS-HISTORIQUE NOT = "00"
+        DISPLAY "Erreur à l'ouverture de HistoriqueFile. Code de statut : " STATUS-HISTORIQUE
+        STOP RUN
+    END-IF.
+
     PERFORM UNE-FOIS UNTIL ChoixUtilisateur = "0".
 
+    PERFORM SAUVEGARDER-SOLDE.
+    CLOSE HistoriqueFile.
+
     STOP RUN.
 
 UNE-FOIS.
@@ -25,6 +68,7 @@ UNE-FOIS.
     DISPLAY "2. Retirer de l'argent"
     DISPLAY "3. Faire un virement"
     DISPLAY "4. Afficher le solde"
+    DISPLAY "5. Simuler l'évolution du solde"
     DISPLAY "0. Quitter"
 
     ACCEPT ChoixUtilisateur.
@@ -38,6 +82,8 @@ UNE-FOIS.
             PERFORM VIREMENT
         WHEN "4"
             PERFORM AFFICHER_SOLDE
+        WHEN "5"
+            PERFORM SIMULER-PROJECTION
         WHEN "0"
             DISPLAY "Programme terminé. Au revoir!"
         WHEN OTHER
@@ -51,6 +97,9 @@ DEPOT.
     DISPLAY "Montant à déposer : ".
     ACCEPT MontantDepot.
     COMPUTE SoldeCompte = SoldeCompte + MontantDepot.
+    MOVE MontantDepot TO Montant.
+    MOVE "Dépôt" TO Action.
+    WRITE HistoriqueRecord.
     DISPLAY "Dépôt effectué avec succès. Nouveau solde : " SoldeCompte.
     EXIT.
 
@@ -59,6 +108,9 @@ RETRAIT.
     ACCEPT MontantRetrait.
     IF SoldeCompte >= MontantRetrait
         COMPUTE SoldeCompte = SoldeCompte - MontantRetrait
+        MOVE MontantRetrait TO Montant
+        MOVE "Retrait" TO Action
+        WRITE HistoriqueRecord
         DISPLAY "Retrait effectué avec succès. Nouveau solde : " SoldeCompte
     ELSE
         DISPLAY "Solde insuffisant pour le retrait. Opération annulée."
@@ -71,6 +123,9 @@ VIREMENT.
     IF SoldeCompte >= MontantVirement
         COMPUTE SoldeCompte = SoldeCompte - MontantVirement
         COMPUTE SoldeSecondCompte = SoldeSecondCompte + MontantVirement
+        MOVE MontantVirement TO Montant
+        MOVE "Virement" TO Action
+        WRITE HistoriqueRecord
         DISPLAY "Virement effectué avec succès. Nouveau solde du premier compte : " SoldeCompte
                 " | Nouveau solde du deuxième compte : " SoldeSecondCompte
     ELSE
@@ -81,3 +136,53 @@ VIREMENT.
 AFFICHER_SOLDE.
     DISPLAY "Solde actuel du compte : " SoldeCompte.
     EXIT.
+
+SIMULER-PROJECTION.
+*> Projette le solde sur N mois sans rien poster, pour pouvoir
+*> montrer au client où en sera son compte avant qu'il ne s'engage.
+    DISPLAY "Mouvement mensuel constant (+dépôt / -retrait) : ".
+    ACCEPT MouvementMensuel.
+    DISPLAY "Nombre de mois à simuler : ".
+    ACCEPT NbMoisSimulation.
+
+    MOVE SoldeCompte TO SoldeProjete.
+
+    DISPLAY "Simulation sur " NbMoisSimulation " mois (solde non modifié) :".
+    PERFORM VARYING MoisSimule FROM 1 BY 1 UNTIL MoisSimule > NbMoisSimulation
+        COMPUTE SoldeProjete = SoldeProjete + MouvementMensuel
+        DISPLAY "Mois " MoisSimule " : solde projeté = " SoldeProjete
+    END-PERFORM.
+    EXIT.
+
+CHARGER-SOLDE.
+*> Reprend le solde (et celui du second compte) laissés par la
+*> session précédente au lieu de repartir d'un compte vierge à
+*> chaque lancement du programme.
+    OPEN INPUT CompteFile
+    IF STATUS-COMPTES = "00"
+        READ CompteFile
+            AT END
+                MOVE 0 TO SoldeCompte
+                MOVE 500.00 TO SoldeSecondCompte
+        END-READ
+        CLOSE CompteFile
+    ELSE
+        MOVE 1000.00 TO SoldeCompte
+        MOVE 500.00 TO SoldeSecondCompte
+    END-IF.
+    EXIT.
+
+SAUVEGARDER-SOLDE.
+*> Réécrit les soldes courants dans CompteFile pour que la
+*> prochaine exécution puisse les reprendre via CHARGER-SOLDE.
+    OPEN OUTPUT CompteFile.
+    IF STATUS-COMPTES NOT = "00"
+        DISPLAY "Erreur à l'ouverture de CompteFile. Code de statut : " STATUS-COMPTES
+    ELSE
+        WRITE CompteRecord
+        IF STATUS-COMPTES NOT = "00"
+            DISPLAY "Erreur à l'écriture de CompteFile. Code de statut : " STATUS-COMPTES
+        END-IF
+        CLOSE CompteFile
+    END-IF.
+    EXIT.
