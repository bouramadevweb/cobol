@@ -0,0 +1,86 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SuiviRetards.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT EmpruntFile
+           ASSIGN TO 'EmpruntFile'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS NumeroEmprunt
+           FILE STATUS IS STATUS-EMPRUNTS.
+
+DATA DIVISION.
+FILE SECTION.
+FD EmpruntFile.
+01 EmpruntRecord.
+   05 NumeroEmprunt       PIC 9(5).
+   05 NumeroLivreEmprunt  PIC 9(4).
+   05 NumeroMembreEmprunt PIC 9(4).
+   05 DateEmpruntLigne    PIC 9(8).
+   05 DateEcheanceLigne   PIC 9(8).
+   05 StatutEmprunt       PIC X(1).
+   05 MontantAmendeLigne  PIC 9(5)V99.
+
+WORKING-STORAGE SECTION.
+77 STATUS-EMPRUNTS PIC XX.
+01 FinEmpruntFile     PIC X VALUE 'N'.
+01 DateHeureSysteme   PIC X(21).
+01 DateDuJour         PIC 9(8).
+01 DateDuJourInteger  PIC 9(9).
+01 DateEcheanceInteger PIC 9(9).
+01 NbJoursRetard      PIC 9(5).
+01 TauxAmendeParJour   PIC 9(3)V99 VALUE 0.50.
+01 NbEmpruntsEnRetard  PIC 9(3) VALUE 0.
+
+PROCEDURE DIVISION.
+
+*> Traitement nocturne : parcourt les emprunts encore ouverts et
+*> accroît l'amende de tout emprunt dont l'échéance est dépassée, sur
+*> le même principe que l'accrual d'intérêts d'InteretsBatch.cob.
+    MOVE FUNCTION CURRENT-DATE TO DateHeureSysteme.
+    MOVE DateHeureSysteme(1:8) TO DateDuJour.
+    COMPUTE DateDuJourInteger = FUNCTION INTEGER-OF-DATE(DateDuJour).
+
+    OPEN I-O EmpruntFile.
+    IF STATUS-EMPRUNTS NOT = "00"
+        DISPLAY "Impossible d'ouvrir EmpruntFile. Code de statut : " STATUS-EMPRUNTS
+        STOP RUN
+    END-IF.
+
+    PERFORM TRAITER-UN-EMPRUNT UNTIL FinEmpruntFile = 'O'.
+
+    CLOSE EmpruntFile.
+
+    DISPLAY "Suivi des retards terminé. " NbEmpruntsEnRetard " emprunt(s) en retard.".
+    STOP RUN.
+
+TRAITER-UN-EMPRUNT.
+    READ EmpruntFile NEXT RECORD
+        AT END
+            MOVE 'O' TO FinEmpruntFile
+    END-READ.
+
+    IF FinEmpruntFile NOT = 'O'
+        IF StatutEmprunt = 'O'
+            COMPUTE DateEcheanceInteger = FUNCTION INTEGER-OF-DATE(DateEcheanceLigne)
+            IF DateDuJourInteger > DateEcheanceInteger
+                COMPUTE NbJoursRetard = DateDuJourInteger - DateEcheanceInteger
+                COMPUTE MontantAmendeLigne = NbJoursRetard * TauxAmendeParJour
+                REWRITE EmpruntRecord
+                IF STATUS-EMPRUNTS NOT = "00"
+                    DISPLAY "Erreur à la mise à jour de l'emprunt " NumeroEmprunt
+                            ". Code de statut : " STATUS-EMPRUNTS
+                    STOP RUN
+                END-IF
+                ADD 1 TO NbEmpruntsEnRetard
+                DISPLAY "Emprunt " NumeroEmprunt
+                        " (livre " NumeroLivreEmprunt
+                        ", membre " NumeroMembreEmprunt
+                        ") en retard de " NbJoursRetard
+                        " jour(s) - amende : " MontantAmendeLigne
+            END-IF
+        END-IF
+    END-IF.
+    EXIT.
