@@ -1,48 +1,620 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. GestionInventaireLivres.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT LivreFile
+           ASSIGN TO 'LivreFile'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS NumeroLivre
+           ALTERNATE RECORD KEY IS Isbn WITH DUPLICATES
+           FILE STATUS IS STATUS-LIVRES.
+
+    SELECT MembreFile
+           ASSIGN TO 'MembreFile'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS NumeroMembre
+           FILE STATUS IS STATUS-MEMBRES.
+
+    SELECT EmpruntFile
+           ASSIGN TO 'EmpruntFile'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS NumeroEmprunt
+           FILE STATUS IS STATUS-EMPRUNTS.
+
 DATA DIVISION.
+FILE SECTION.
+FD LivreFile.
+01 LivreRecord.
+   05 NumeroLivre   PIC 9(4).
+   05 Titre         PIC X(30).
+   05 Auteur        PIC X(20).
+   05 AnneePub      PIC 9(4).
+   05 Genre         PIC X(4).
+   05 CopiesDispo   PIC 9(2).
+   05 Isbn          PIC X(13).
+
+FD MembreFile.
+01 MembreRecord.
+   05 NumeroMembre  PIC 9(4).
+   05 NomMembre     PIC X(30).
+   05 ContactMembre PIC X(30).
+
+FD EmpruntFile.
+01 EmpruntRecord.
+   05 NumeroEmprunt       PIC 9(5).
+   05 NumeroLivreEmprunt  PIC 9(4).
+   05 NumeroMembreEmprunt PIC 9(4).
+   05 DateEmpruntLigne    PIC 9(8).
+   05 DateEcheanceLigne   PIC 9(8).
+   05 StatutEmprunt       PIC X(1).
+   05 MontantAmendeLigne  PIC 9(5)V99.
+
 WORKING-STORAGE SECTION.
+77 STATUS-LIVRES PIC XX.
+77 STATUS-MEMBRES PIC XX.
+77 STATUS-EMPRUNTS PIC XX.
 
-01 IndexLivres  PIC 9(2).
+01 NomAuditLivres    PIC X(100) VALUE 'AuditLivres'.
+01 LigneAuditLivres  PIC X(200).
+01 StatutAudit       PIC XX.
+
+01 IndexLivres  PIC 9(4).
 
 01 Inventaire.
-   02 Titre         PIC X(30) OCCURS 50 TIMES.
-   02 Auteur        PIC X(20) OCCURS 50 TIMES.
-   02 AnneePub      PIC 9(4) OCCURS 50 TIMES.
-   02 CopiesDispo   PIC 9(1) OCCURS 50 TIMES.
+*> Capacité alignée sur NumeroLivre (PIC 9(4), 9999 livres au plus) -
+*> la bibliothèque de la filiale dépasse déjà l'ancienne limite de 50.
+   02 InventaireLigne OCCURS 9999 TIMES.
+      03 NumeroLivreTbl PIC 9(4).
+      03 TitreTbl       PIC X(30).
+      03 AuteurTbl      PIC X(20).
+      03 AnneePubTbl    PIC 9(4).
+      03 GenreTbl       PIC X(4).
+      03 CopiesDispoTbl PIC 9(2).
+      03 IsbnTbl        PIC X(13).
+
+01 NbLivres PIC 9(4).
+01 NbNouveauxLivres PIC 9(4).
+01 NbAjoutes PIC 9(4).
+01 ProchainNumero PIC 9(4).
+01 FinLivreFile PIC X VALUE 'N'.
+01 ChoixUtilisateur PIC X.
+01 NumeroLivreSaisi PIC 9(4).
+01 IndexTrouve PIC 9(4).
+01 TexteRecherche PIC X(30).
+01 NbResultatsRecherche PIC 9(4).
+01 OccurrencesTitre PIC 9(2).
+01 OccurrencesAuteur PIC 9(2).
 
-01 NbLivres PIC 9(2).
+01 IndexTrie OCCURS 9999 TIMES PIC 9(4).
+01 IndexTriA PIC 9(4).
+01 IndexTriB PIC 9(4).
+01 IndexTempTri PIC 9(4).
+
+01 ProchainMembre PIC 9(4).
+01 ProchainEmprunt PIC 9(5).
+01 NumeroMembreSaisi PIC 9(4).
+01 MembreExistant PIC X VALUE 'N'.
+01 FinMembreFile PIC X VALUE 'N'.
+01 FinEmpruntFile PIC X VALUE 'N'.
+01 EmpruntTrouve PIC X VALUE 'N'.
+01 DateHeureSysteme PIC X(21).
+01 DureeEmpruntJours PIC 9(3) VALUE 14.
+01 DateEmpruntInteger PIC 9(9).
+01 DateEcheanceInteger PIC 9(9).
+
+01 GenresDistincts.
+   02 GenreLigne OCCURS 20 TIMES.
+      03 GenreCode      PIC X(4).
+      03 GenreTotal     PIC 9(4).
+01 NbGenresDistincts PIC 9(2).
+01 IndexGenre PIC 9(2).
+01 IndexGenreTrouve PIC 9(2).
 
 PROCEDURE DIVISION.
 
    DISPLAY "Bienvenue dans le programme de gestion d'inventaire de livres.".
-   DISPLAY "Veuillez entrer le nombre de livres que vous souhaitez enregistrer : ".
-   ACCEPT NbLivres.
 
-   PERFORM 1000-RECORD-INPUT THRU 1000-EXIT.
+   MOVE SPACES TO ChoixUtilisateur.
+   PERFORM CHARGER-INVENTAIRE.
+   PERFORM CHARGER-MEMBRES.
+   PERFORM CHARGER-EMPRUNTS.
+
+   PERFORM MENU-LIVRES UNTIL ChoixUtilisateur = "0".
+
+   PERFORM SAUVEGARDER-INVENTAIRE.
+
+   DISPLAY "Merci d'avoir utilisé le programme de gestion d'inventaire de livres.".
+   GOBACK.
+
+MENU-LIVRES.
+   DISPLAY "*******MENU INVENTAIRE**********"
+   DISPLAY "1. Enregistrer de nouveaux livres"
+   DISPLAY "2. Afficher l'inventaire"
+   DISPLAY "3. Emprunter un livre"
+   DISPLAY "4. Retourner un livre"
+   DISPLAY "5. Rechercher par titre ou auteur"
+   DISPLAY "6. Inventaire trié par année de publication"
+   DISPLAY "7. Rapport de réapprovisionnement (copies = 0)"
+   DISPLAY "8. Inscrire un nouveau membre"
+   DISPLAY "9. Rapport par genre"
+   DISPLAY "0. Quitter"
 
-   DISPLAY "Inventaire des Livres : ".
+   ACCEPT ChoixUtilisateur.
+
+   EVALUATE ChoixUtilisateur
+       WHEN "1"
+           PERFORM SAISIR-NOUVEAUX-LIVRES
+       WHEN "2"
+           PERFORM AFFICHER-INVENTAIRE
+       WHEN "3"
+           PERFORM CHECKOUT
+       WHEN "4"
+           PERFORM RETURN-LIVRE
+       WHEN "5"
+           PERFORM RECHERCHER-PAR-TEXTE
+       WHEN "6"
+           PERFORM AFFICHER-TRIE-PAR-ANNEE
+       WHEN "7"
+           PERFORM AFFICHER-REAPPROVISIONNEMENT
+       WHEN "8"
+           PERFORM AJOUTER-MEMBRE
+       WHEN "9"
+           PERFORM AFFICHER-RAPPORT-GENRE
+       WHEN "0"
+           CONTINUE
+       WHEN OTHER
+           DISPLAY "Option invalide. Veuillez choisir une option valide."
+   END-EVALUATE.
+   EXIT.
+
+SAISIR-NOUVEAUX-LIVRES.
+   DISPLAY "Veuillez entrer le nombre de nouveaux livres à enregistrer : ".
+   ACCEPT NbNouveauxLivres.
+
+   MOVE 0 TO NbAjoutes.
+   PERFORM 1000-RECORD-INPUT THRU 1000-EXIT
+      UNTIL NbAjoutes >= NbNouveauxLivres.
+   EXIT.
+
+RECHERCHER-LIVRE.
+*> Retrouve l'index du livre dont le numéro est NumeroLivreSaisi ;
+*> IndexTrouve reste à zéro si le numéro ne correspond à aucun livre.
+   MOVE 0 TO IndexTrouve.
    PERFORM VARYING IndexLivres FROM 1 BY 1 UNTIL IndexLivres > NbLivres
-      DISPLAY "Livre : " Titre(IndexLivres)
-              " | Auteur : " Auteur(IndexLivres)
-              " | Année de Publication : " AnneePub(IndexLivres)
-              " | Copies Disponibles : " CopiesDispo(IndexLivres)
+      IF NumeroLivreTbl(IndexLivres) = NumeroLivreSaisi
+         MOVE IndexLivres TO IndexTrouve
+      END-IF
    END-PERFORM.
+   EXIT.
 
-   DISPLAY "Merci d'avoir utilisé le programme de gestion d'inventaire de livres.".
-   STOP RUN.
+AJOUTER-MEMBRE.
+*> Inscrit un nouveau membre, pour que le prêt (voir CHECKOUT) puisse
+*> le relier à un emprunteur identifié plutôt qu'à rien du tout.
+   OPEN I-O MembreFile.
+   IF STATUS-MEMBRES = "35"
+      OPEN OUTPUT MembreFile
+      CLOSE MembreFile
+      OPEN I-O MembreFile
+   END-IF.
+   IF STATUS-MEMBRES NOT = "00"
+      DISPLAY "Erreur à l'ouverture de MembreFile. Code de statut : " STATUS-MEMBRES
+   ELSE
+      DISPLAY "Nom du membre : "
+      ACCEPT NomMembre
+      DISPLAY "Coordonnées du membre : "
+      ACCEPT ContactMembre
+      MOVE ProchainMembre TO NumeroMembre
+      WRITE MembreRecord
+      IF STATUS-MEMBRES NOT = "00"
+         DISPLAY "Erreur à l'inscription du membre. Code de statut : " STATUS-MEMBRES
+      ELSE
+         DISPLAY "Membre " NumeroMembre " inscrit."
+         ADD 1 TO ProchainMembre
+      END-IF
+      CLOSE MembreFile
+   END-IF.
+   EXIT.
+
+CHECKOUT.
+*> Emprunt d'un exemplaire : décrémente CopiesDispo, refuse le prêt
+*> si plus aucun exemplaire n'est disponible, et relie l'emprunt à
+*> un membre inscrit (voir AJOUTER-MEMBRE) dans EmpruntFile.
+   DISPLAY "Numéro du livre à emprunter : ".
+   ACCEPT NumeroLivreSaisi.
+   PERFORM RECHERCHER-LIVRE.
+
+   IF IndexTrouve = 0
+      DISPLAY "Aucun livre ne porte ce numéro."
+   ELSE
+      IF CopiesDispoTbl(IndexTrouve) = 0
+         DISPLAY "Aucun exemplaire disponible pour " TitreTbl(IndexTrouve)
+      ELSE
+         DISPLAY "Numéro du membre emprunteur : "
+         ACCEPT NumeroMembreSaisi
+         PERFORM VERIFIER-MEMBRE
+         IF MembreExistant = 'N'
+            DISPLAY "Aucun membre ne porte ce numéro. Emprunt refusé."
+         ELSE
+            SUBTRACT 1 FROM CopiesDispoTbl(IndexTrouve)
+            PERFORM ENREGISTRER-EMPRUNT
+            DISPLAY "Emprunt enregistré pour " TitreTbl(IndexTrouve)
+                    " | Copies restantes : " CopiesDispoTbl(IndexTrouve)
+         END-IF
+      END-IF
+   END-IF.
+   EXIT.
+
+VERIFIER-MEMBRE.
+*> Vérifie que NumeroMembreSaisi correspond à un membre inscrit.
+   MOVE 'N' TO MembreExistant.
+   OPEN INPUT MembreFile.
+   IF STATUS-MEMBRES = "00"
+      MOVE NumeroMembreSaisi TO NumeroMembre
+      READ MembreFile
+         KEY IS NumeroMembre
+         INVALID KEY
+            MOVE 'N' TO MembreExistant
+         NOT INVALID KEY
+            MOVE 'O' TO MembreExistant
+      END-READ
+      CLOSE MembreFile
+   END-IF.
+   EXIT.
+
+ENREGISTRER-EMPRUNT.
+*> Écrit la ligne d'emprunt ouverte, sur le même principe que les
+*> bootstraps de CompteFile/OrdrePermanentFile de Banque.cob.
+   OPEN I-O EmpruntFile.
+   IF STATUS-EMPRUNTS = "35"
+      OPEN OUTPUT EmpruntFile
+      CLOSE EmpruntFile
+      OPEN I-O EmpruntFile
+   END-IF.
+   IF STATUS-EMPRUNTS NOT = "00"
+      DISPLAY "Erreur à l'ouverture de EmpruntFile. Code de statut : " STATUS-EMPRUNTS
+   ELSE
+      MOVE ProchainEmprunt TO NumeroEmprunt
+      MOVE NumeroLivreSaisi TO NumeroLivreEmprunt
+      MOVE NumeroMembreSaisi TO NumeroMembreEmprunt
+      MOVE FUNCTION CURRENT-DATE TO DateHeureSysteme
+      MOVE DateHeureSysteme(1:8) TO DateEmpruntLigne
+      COMPUTE DateEmpruntInteger = FUNCTION INTEGER-OF-DATE(DateEmpruntLigne)
+      COMPUTE DateEcheanceInteger = DateEmpruntInteger + DureeEmpruntJours
+      MOVE FUNCTION DATE-OF-INTEGER(DateEcheanceInteger) TO DateEcheanceLigne
+      MOVE 'O' TO StatutEmprunt
+      MOVE 0 TO MontantAmendeLigne
+      WRITE EmpruntRecord
+      IF STATUS-EMPRUNTS NOT = "00"
+         DISPLAY "Erreur à l'écriture de EmpruntFile. Code de statut : " STATUS-EMPRUNTS
+      END-IF
+      ADD 1 TO ProchainEmprunt
+      CLOSE EmpruntFile
+      MOVE SPACES TO LigneAuditLivres
+      STRING "EMPRUNT" DELIMITED BY SIZE
+             " livre " DELIMITED BY SIZE
+             NumeroLivreSaisi DELIMITED BY SIZE
+             " membre " DELIMITED BY SIZE
+             NumeroMembreSaisi DELIMITED BY SIZE
+             " " DELIMITED BY SIZE
+             DateEmpruntLigne DELIMITED BY SIZE
+             INTO LigneAuditLivres
+      END-STRING
+      CALL "JournalUtil" USING NomAuditLivres
+                               LigneAuditLivres
+                               StatutAudit
+      IF StatutAudit NOT = "00"
+         DISPLAY "Erreur à l'écriture du journal d'audit. Code de statut : " StatutAudit
+      END-IF
+   END-IF.
+   EXIT.
+
+AFFICHER-REAPPROVISIONNEMENT.
+*> Liste les titres à zéro exemplaire disponible pour le service
+*> des acquisitions, plutôt que de découvrir la rupture au guichet.
+   MOVE 0 TO NbResultatsRecherche.
+   DISPLAY "Livres à réapprovisionner (copies disponibles = 0) : ".
+   PERFORM VARYING IndexLivres FROM 1 BY 1 UNTIL IndexLivres > NbLivres
+      IF CopiesDispoTbl(IndexLivres) = 0
+         ADD 1 TO NbResultatsRecherche
+         DISPLAY "Livre " NumeroLivreTbl(IndexLivres)
+                 " : " TitreTbl(IndexLivres)
+                 " | Auteur : " AuteurTbl(IndexLivres)
+      END-IF
+   END-PERFORM.
+
+   IF NbResultatsRecherche = 0
+      DISPLAY "Aucun livre en rupture de stock."
+   END-IF.
+   EXIT.
+
+AFFICHER-RAPPORT-GENRE.
+*> Totalise CopiesDispo par genre, sur le même principe que le
+*> regroupement non destructif du rapport trié par année.
+   MOVE 0 TO NbGenresDistincts.
+   PERFORM VARYING IndexLivres FROM 1 BY 1 UNTIL IndexLivres > NbLivres
+      MOVE 0 TO IndexGenreTrouve
+      PERFORM VARYING IndexGenre FROM 1 BY 1 UNTIL IndexGenre > NbGenresDistincts
+         IF GenreCode(IndexGenre) = GenreTbl(IndexLivres)
+            MOVE IndexGenre TO IndexGenreTrouve
+         END-IF
+      END-PERFORM
+      IF IndexGenreTrouve = 0
+         IF NbGenresDistincts NOT < 20
+            DISPLAY "Trop de genres distincts (20). Genre ignoré dans le rapport : " GenreTbl(IndexLivres)
+         ELSE
+            ADD 1 TO NbGenresDistincts
+            MOVE GenreTbl(IndexLivres) TO GenreCode(NbGenresDistincts)
+            MOVE CopiesDispoTbl(IndexLivres) TO GenreTotal(NbGenresDistincts)
+         END-IF
+      ELSE
+         ADD CopiesDispoTbl(IndexLivres) TO GenreTotal(IndexGenreTrouve)
+      END-IF
+   END-PERFORM.
+
+   DISPLAY "Rapport des copies disponibles par genre : ".
+   PERFORM VARYING IndexGenre FROM 1 BY 1 UNTIL IndexGenre > NbGenresDistincts
+      DISPLAY "Genre " GenreCode(IndexGenre) " : " GenreTotal(IndexGenre) " copie(s) disponible(s)"
+   END-PERFORM.
+
+   IF NbGenresDistincts = 0
+      DISPLAY "Aucun livre dans l'inventaire."
+   END-IF.
+   EXIT.
+
+AFFICHER-TRIE-PAR-ANNEE.
+*> Rapport d'inventaire trié par année de publication, sans modifier
+*> l'ordre de saisie conservé dans l'Inventaire lui-même.
+   PERFORM VARYING IndexLivres FROM 1 BY 1 UNTIL IndexLivres > NbLivres
+      MOVE IndexLivres TO IndexTrie(IndexLivres)
+   END-PERFORM.
+
+   PERFORM VARYING IndexTriA FROM 1 BY 1 UNTIL IndexTriA > NbLivres
+      PERFORM VARYING IndexTriB FROM 1 BY 1 UNTIL IndexTriB > NbLivres - IndexTriA
+         IF AnneePubTbl(IndexTrie(IndexTriB)) > AnneePubTbl(IndexTrie(IndexTriB + 1))
+            MOVE IndexTrie(IndexTriB)     TO IndexTempTri
+            MOVE IndexTrie(IndexTriB + 1) TO IndexTrie(IndexTriB)
+            MOVE IndexTempTri             TO IndexTrie(IndexTriB + 1)
+         END-IF
+      END-PERFORM
+   END-PERFORM.
+
+   DISPLAY "Inventaire trié par année de publication : ".
+   PERFORM VARYING IndexTriA FROM 1 BY 1 UNTIL IndexTriA > NbLivres
+      DISPLAY "Livre " NumeroLivreTbl(IndexTrie(IndexTriA))
+              " : " TitreTbl(IndexTrie(IndexTriA))
+              " | Auteur : " AuteurTbl(IndexTrie(IndexTriA))
+              " | Année de Publication : " AnneePubTbl(IndexTrie(IndexTriA))
+              " | Genre : " GenreTbl(IndexTrie(IndexTriA))
+              " | Copies Disponibles : " CopiesDispoTbl(IndexTrie(IndexTriA))
+              " | ISBN : " IsbnTbl(IndexTrie(IndexTriA))
+   END-PERFORM.
+   EXIT.
+
+RECHERCHER-PAR-TEXTE.
+*> Recherche par sous-chaîne dans Titre ou Auteur, pour ne pas avoir
+*> à parcourir à l'oeil les 50 emplacements de l'Inventaire.
+   DISPLAY "Texte à rechercher (titre ou auteur) : ".
+   ACCEPT TexteRecherche.
+
+   MOVE 0 TO NbResultatsRecherche.
+   PERFORM VARYING IndexLivres FROM 1 BY 1 UNTIL IndexLivres > NbLivres
+      MOVE 0 TO OccurrencesTitre
+      MOVE 0 TO OccurrencesAuteur
+      INSPECT TitreTbl(IndexLivres) TALLYING OccurrencesTitre
+         FOR ALL FUNCTION TRIM(TexteRecherche)
+      INSPECT AuteurTbl(IndexLivres) TALLYING OccurrencesAuteur
+         FOR ALL FUNCTION TRIM(TexteRecherche)
+      IF OccurrencesTitre > 0 OR OccurrencesAuteur > 0
+         ADD 1 TO NbResultatsRecherche
+         DISPLAY "Livre " NumeroLivreTbl(IndexLivres)
+                 " : " TitreTbl(IndexLivres)
+                 " | Auteur : " AuteurTbl(IndexLivres)
+                 " | Année de Publication : " AnneePubTbl(IndexLivres)
+                 " | Genre : " GenreTbl(IndexLivres)
+                 " | Copies Disponibles : " CopiesDispoTbl(IndexLivres)
+                 " | ISBN : " IsbnTbl(IndexLivres)
+      END-IF
+   END-PERFORM.
+
+   IF NbResultatsRecherche = 0
+      DISPLAY "Aucun livre ne correspond à cette recherche."
+   END-IF.
+   EXIT.
+
+RETURN-LIVRE.
+*> Retour d'un exemplaire emprunté : réincrémente CopiesDispo et
+*> referme le premier emprunt ouvert correspondant dans EmpruntFile.
+   DISPLAY "Numéro du livre retourné : ".
+   ACCEPT NumeroLivreSaisi.
+   PERFORM RECHERCHER-LIVRE.
+
+   IF IndexTrouve = 0
+      DISPLAY "Aucun livre ne porte ce numéro."
+   ELSE
+      PERFORM CLORE-EMPRUNT
+      IF EmpruntTrouve = 'O'
+         ADD 1 TO CopiesDispoTbl(IndexTrouve)
+         DISPLAY "Retour enregistré pour " TitreTbl(IndexTrouve)
+                 " | Copies disponibles : " CopiesDispoTbl(IndexTrouve)
+      ELSE
+         DISPLAY "Aucun emprunt en cours ne correspond à ce livre."
+      END-IF
+   END-IF.
+   EXIT.
+
+CLORE-EMPRUNT.
+*> Parcourt EmpruntFile et referme le premier emprunt encore ouvert
+*> pour le livre rendu.
+   MOVE 'N' TO EmpruntTrouve.
+   MOVE 'N' TO FinEmpruntFile.
+   OPEN I-O EmpruntFile.
+   IF STATUS-EMPRUNTS = "00"
+      PERFORM UNTIL FinEmpruntFile = 'O' OR EmpruntTrouve = 'O'
+         READ EmpruntFile NEXT RECORD
+            AT END
+               MOVE 'O' TO FinEmpruntFile
+            NOT AT END
+               IF NumeroLivreEmprunt = NumeroLivreSaisi AND StatutEmprunt = 'O'
+                  MOVE 'R' TO StatutEmprunt
+                  REWRITE EmpruntRecord
+                  IF STATUS-EMPRUNTS NOT = "00"
+                     DISPLAY "Erreur à la mise à jour de EmpruntFile. Code de statut : " STATUS-EMPRUNTS
+                  END-IF
+                  MOVE 'O' TO EmpruntTrouve
+               END-IF
+         END-READ
+      END-PERFORM
+      CLOSE EmpruntFile
+      IF EmpruntTrouve = 'O'
+         MOVE SPACES TO LigneAuditLivres
+         STRING "RETOUR" DELIMITED BY SIZE
+                " livre " DELIMITED BY SIZE
+                NumeroLivreSaisi DELIMITED BY SIZE
+                INTO LigneAuditLivres
+         END-STRING
+         CALL "JournalUtil" USING NomAuditLivres
+                                  LigneAuditLivres
+                                  StatutAudit
+         IF StatutAudit NOT = "00"
+            DISPLAY "Erreur à l'écriture du journal d'audit. Code de statut : " StatutAudit
+         END-IF
+      END-IF
+   END-IF.
+   EXIT.
 
    1000-RECORD-INPUT.
-      DISPLAY "Veuillez saisir les détails du Livre : ".
-      ACCEPT Titre(IndexLivres).
-      DISPLAY "Veuillez saisir l'auteur du Livre : ".
-      ACCEPT Auteur(IndexLivres).
-      DISPLAY "Veuillez saisir l'année de publication du Livre : ".
-      ACCEPT AnneePub(IndexLivres).
-      DISPLAY "Veuillez saisir le nombre de copies disponibles du Livre : ".
-      ACCEPT CopiesDispo(IndexLivres).
-      ADD 1 TO IndexLivres.
+      ADD 1 TO NbLivres.
+      ADD 1 TO NbAjoutes.
+      DISPLAY "Livre " NbAjoutes " sur " NbNouveauxLivres " : "
+      DISPLAY "Veuillez saisir le titre du Livre : "
+      ACCEPT TitreTbl(NbLivres)
+      DISPLAY "Veuillez saisir l'auteur du Livre : "
+      ACCEPT AuteurTbl(NbLivres)
+      DISPLAY "Veuillez saisir l'année de publication du Livre : "
+      ACCEPT AnneePubTbl(NbLivres)
+      DISPLAY "Veuillez saisir le code de genre du Livre (ex : SF, POL, JEUN) : "
+      ACCEPT GenreTbl(NbLivres)
+      DISPLAY "Veuillez saisir le nombre de copies disponibles du Livre : "
+      ACCEPT CopiesDispoTbl(NbLivres)
+      DISPLAY "Veuillez saisir l'ISBN du Livre : "
+      ACCEPT IsbnTbl(NbLivres)
+      MOVE ProchainNumero TO NumeroLivreTbl(NbLivres)
+      ADD 1 TO ProchainNumero.
 
    1000-EXIT.
       EXIT.
+
+   AFFICHER-INVENTAIRE.
+      PERFORM VARYING IndexLivres FROM 1 BY 1 UNTIL IndexLivres > NbLivres
+         DISPLAY "Livre " NumeroLivreTbl(IndexLivres)
+                 " : " TitreTbl(IndexLivres)
+                 " | Auteur : " AuteurTbl(IndexLivres)
+                 " | Année de Publication : " AnneePubTbl(IndexLivres)
+                 " | Genre : " GenreTbl(IndexLivres)
+                 " | Copies Disponibles : " CopiesDispoTbl(IndexLivres)
+                 " | ISBN : " IsbnTbl(IndexLivres)
+      END-PERFORM.
+      EXIT.
+
+   CHARGER-INVENTAIRE.
+*>    Recharge en mémoire l'inventaire laissé par la session
+*>    précédente au lieu de repartir d'un catalogue vide à chaque
+*>    lancement du programme.
+      MOVE 0 TO NbLivres.
+      MOVE 1 TO ProchainNumero.
+      MOVE 'N' TO FinLivreFile.
+
+      OPEN INPUT LivreFile.
+      IF STATUS-LIVRES = "00"
+         PERFORM UNTIL FinLivreFile = 'O'
+            READ LivreFile NEXT RECORD
+               AT END
+                  MOVE 'O' TO FinLivreFile
+               NOT AT END
+                  ADD 1 TO NbLivres
+                  MOVE NumeroLivre TO NumeroLivreTbl(NbLivres)
+                  MOVE Titre       TO TitreTbl(NbLivres)
+                  MOVE Auteur      TO AuteurTbl(NbLivres)
+                  MOVE AnneePub    TO AnneePubTbl(NbLivres)
+                  MOVE Genre       TO GenreTbl(NbLivres)
+                  MOVE CopiesDispo TO CopiesDispoTbl(NbLivres)
+                  MOVE Isbn        TO IsbnTbl(NbLivres)
+                  IF NumeroLivre >= ProchainNumero
+                     COMPUTE ProchainNumero = NumeroLivre + 1
+                  END-IF
+            END-READ
+         END-PERFORM
+         CLOSE LivreFile
+      END-IF.
+      EXIT.
+
+   CHARGER-MEMBRES.
+*>    Ne fait que retrouver le prochain numéro de membre disponible ;
+*>    MembreFile lui-même n'a pas besoin d'être chargé en mémoire.
+      MOVE 1 TO ProchainMembre.
+      MOVE 'N' TO FinMembreFile.
+      OPEN INPUT MembreFile.
+      IF STATUS-MEMBRES = "00"
+         PERFORM UNTIL FinMembreFile = 'O'
+            READ MembreFile NEXT RECORD
+               AT END
+                  MOVE 'O' TO FinMembreFile
+               NOT AT END
+                  IF NumeroMembre >= ProchainMembre
+                     COMPUTE ProchainMembre = NumeroMembre + 1
+                  END-IF
+            END-READ
+         END-PERFORM
+         CLOSE MembreFile
+      END-IF.
+      EXIT.
+
+   CHARGER-EMPRUNTS.
+*>    Retrouve le prochain numéro d'emprunt disponible ; EmpruntFile
+*>    est ensuite consulté à la demande (voir RETURN-LIVRE).
+      MOVE 1 TO ProchainEmprunt.
+      OPEN INPUT EmpruntFile.
+      IF STATUS-EMPRUNTS = "00"
+         PERFORM UNTIL FinEmpruntFile = 'O'
+            READ EmpruntFile NEXT RECORD
+               AT END
+                  MOVE 'O' TO FinEmpruntFile
+               NOT AT END
+                  IF NumeroEmprunt >= ProchainEmprunt
+                     COMPUTE ProchainEmprunt = NumeroEmprunt + 1
+                  END-IF
+            END-READ
+         END-PERFORM
+         CLOSE EmpruntFile
+      END-IF.
+      MOVE 'N' TO FinEmpruntFile.
+      EXIT.
+
+   SAUVEGARDER-INVENTAIRE.
+*>    Réécrit l'inventaire complet dans LivreFile pour que la
+*>    prochaine exécution puisse le reprendre via CHARGER-INVENTAIRE.
+      OPEN OUTPUT LivreFile.
+      IF STATUS-LIVRES NOT = "00"
+         DISPLAY "Erreur à l'ouverture de LivreFile. Code de statut : " STATUS-LIVRES
+      ELSE
+         PERFORM VARYING IndexLivres FROM 1 BY 1 UNTIL IndexLivres > NbLivres
+            MOVE NumeroLivreTbl(IndexLivres) TO NumeroLivre
+            MOVE TitreTbl(IndexLivres)       TO Titre
+            MOVE AuteurTbl(IndexLivres)      TO Auteur
+            MOVE AnneePubTbl(IndexLivres)    TO AnneePub
+            MOVE GenreTbl(IndexLivres)       TO Genre
+            MOVE CopiesDispoTbl(IndexLivres) TO CopiesDispo
+            MOVE IsbnTbl(IndexLivres)        TO Isbn
+            WRITE LivreRecord
+            IF STATUS-LIVRES NOT = "00"
+               DISPLAY "Erreur à l'écriture de LivreFile. Code de statut : " STATUS-LIVRES
+            END-IF
+         END-PERFORM
+         CLOSE LivreFile
+      END-IF.
+      EXIT.
