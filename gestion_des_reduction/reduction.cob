@@ -1,33 +1,279 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. CalculReductions.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TauxReductionFile
+           ASSIGN TO 'TauxReductionFile'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MontantMinimum
+           FILE STATUS IS STATUS-TAUX.
+
+    SELECT CouponFile
+           ASSIGN TO 'CouponFile'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CodeCoupon
+           FILE STATUS IS STATUS-COUPONS.
+
+    SELECT LoyalteFile
+           ASSIGN TO 'LoyalteFile'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CodeClient
+           FILE STATUS IS STATUS-LOYALTE.
+
 DATA DIVISION.
+FILE SECTION.
+FD TauxReductionFile.
+01 TauxReductionRecord.
+   05 MontantMinimum    PIC 9(6)V99.
+   05 TauxReductionPct  PIC 9(2)V99.
+
+FD CouponFile.
+01 CouponRecord.
+   05 CodeCoupon        PIC X(10).
+   05 TauxCouponPct     PIC 9(2)V99.
+
+FD LoyalteFile.
+01 LoyalteRecord.
+   05 CodeClient        PIC X(10).
+   05 NiveauClient       PIC X(6).
+   05 TauxBonusPct      PIC 9(2)V99.
+
 WORKING-STORAGE SECTION.
+77 STATUS-TAUX       PIC XX.
+77 STATUS-COUPONS    PIC XX.
+77 STATUS-LOYALTE    PIC XX.
+
+01 NomJournalReduction PIC X(100) VALUE 'JournalReduction'.
+01 LigneJournalReduction.
+   05 MontantAchatLog   PIC 9(6)V99.
+   05 ReductionLog      PIC 9(2)V99.
+   05 MontantFinalLog   PIC 9(6)V99.
+   05 DateLog           PIC 9(8).
+   05 FILLER            PIC X(172).
+01 StatutJournal       PIC XX.
+
+01 MontantAchat      PIC 9(6)V99 COMP.
+01 Reduction         PIC 9(2)V99 COMP.
+01 MontantFinal      PIC 9(6)V99.
+01 TauxTVA           PIC 9(2)V99 VALUE 20.00.
+
+01 TauxTable.
+   02 TauxLigne OCCURS 10 TIMES.
+      03 TauxMinTbl  PIC 9(6)V99.
+      03 TauxPctTbl  PIC 9(2)V99.
+01 NbTauxLignes      PIC 9(2).
+01 IndexTaux         PIC 9(2).
+01 FinTauxFile       PIC X VALUE 'N'.
 
-01 MontantAchat    PIC 9(6)V99 COMP.
-01 Reduction       PIC 9(2)V99 COMP.
-01 MontantFinal    PIC 9(3)V99.
+01 MontantArticle    PIC 9(6)V99.
+01 NbArticles        PIC 9(3).
+
+01 CodeCouponSaisi   PIC X(10).
+01 TauxCouponTrouve  PIC 9(2)V99.
+01 CouponValide      PIC X VALUE 'N'.
+
+01 CodeClientSaisi   PIC X(10).
+01 TauxBonusTrouve   PIC 9(2)V99.
+01 ClientTrouve      PIC X VALUE 'N'.
+
+01 DateHeureSysteme  PIC X(21).
+01 DateDuJour        PIC 9(8).
 
 PROCEDURE DIVISION.
 TRAITTEMENT.
 
-    DISPLAY "Bienvenue dans le Calculateur de Réductions."
-    DISPLAY "Veuillez entrer le montant total de votre achat : ".
-    ACCEPT MontantAchat.
+    PERFORM CHARGER-TAUX-REDUCTION.
+    PERFORM OUVRIR-COUPONS.
+    PERFORM OUVRIR-LOYALTE.
 
-    IF MontantAchat < 100
-        MOVE 0 TO Reduction
-    ELSE
-        IF MontantAchat <= 500
-            MOVE 5 TO Reduction
-        ELSE
-            MOVE 10 TO Reduction
-        END-IF
-    END-IF.
+    PERFORM SAISIR-PANIER.
+    PERFORM DETERMINER-REDUCTION-BASE.
+    PERFORM APPLIQUER-COUPON.
+    PERFORM APPLIQUER-LOYALTE.
+
+    CLOSE CouponFile.
+    CLOSE LoyalteFile.
 
     COMPUTE MontantFinal = MontantAchat - (MontantAchat * Reduction / 100).
+    COMPUTE MontantFinal = MontantFinal + (MontantFinal * TauxTVA / 100).
 
     DISPLAY "Réduction applicable : " Reduction "%".
-    DISPLAY "Montant final à payer : " MontantFinal.
+    DISPLAY "Montant final à payer (TVA incluse) : " MontantFinal.
+
+    PERFORM JOURNALISER-CALCUL.
+
+    GOBACK.
+
+SAISIR-PANIER.
+*> Accumule les montants de chaque article du panier jusqu'à la
+*> saisie d'un montant nul, au lieu d'exiger un total pré-calculé.
+    DISPLAY "Bienvenue dans le Calculateur de Réductions.".
+    DISPLAY "Saisissez le montant de chaque article du panier (0 pour terminer) : ".
+    MOVE 0 TO MontantAchat.
+    MOVE 0 TO NbArticles.
+    MOVE 1 TO MontantArticle.
+    PERFORM UNTIL MontantArticle = 0
+       ACCEPT MontantArticle
+       IF MontantArticle NOT = 0
+          ADD MontantArticle TO MontantAchat
+          ADD 1 TO NbArticles
+       END-IF
+    END-PERFORM.
+    DISPLAY NbArticles " article(s) saisi(s), montant total du panier : " MontantAchat.
+    EXIT.
+
+DETERMINER-REDUCTION-BASE.
+*> Retient le palier dont le seuil est le plus élevé sans dépasser
+*> MontantAchat ; TauxTable est chargée dans l'ordre croissant des
+*> seuils par CHARGER-TAUX-REDUCTION.
+    MOVE 0 TO Reduction.
+    PERFORM VARYING IndexTaux FROM 1 BY 1 UNTIL IndexTaux > NbTauxLignes
+       IF MontantAchat >= TauxMinTbl(IndexTaux)
+          MOVE TauxPctTbl(IndexTaux) TO Reduction
+       END-IF
+    END-PERFORM.
+    EXIT.
 
-    STOP RUN.
+APPLIQUER-COUPON.
+*> Code promo facultatif : son pourcentage s'ajoute à la réduction
+*> déjà déterminée sur le montant du panier.
+    DISPLAY "Code promo (laisser vide si aucun) : ".
+    ACCEPT CodeCouponSaisi.
+    MOVE 0 TO TauxCouponTrouve.
+    MOVE 'N' TO CouponValide.
+    IF CodeCouponSaisi NOT = SPACES
+       MOVE CodeCouponSaisi TO CodeCoupon
+       READ CouponFile
+          KEY IS CodeCoupon
+          INVALID KEY
+             DISPLAY "Code promo inconnu, ignoré."
+          NOT INVALID KEY
+             MOVE TauxCouponPct TO TauxCouponTrouve
+             MOVE 'O' TO CouponValide
+             ADD TauxCouponTrouve TO Reduction
+             DISPLAY "Code promo appliqué : +" TauxCouponTrouve "%"
+       END-READ
+    END-IF.
+    EXIT.
+
+APPLIQUER-LOYALTE.
+*> Code client facultatif : le niveau de fidélité (Bronze/Argent/Or)
+*> ajoute son propre bonus à la réduction déjà déterminée.
+    DISPLAY "Code client fidélité (laisser vide si aucun) : ".
+    ACCEPT CodeClientSaisi.
+    MOVE 0 TO TauxBonusTrouve.
+    MOVE 'N' TO ClientTrouve.
+    IF CodeClientSaisi NOT = SPACES
+       MOVE CodeClientSaisi TO CodeClient
+       READ LoyalteFile
+          KEY IS CodeClient
+          INVALID KEY
+             DISPLAY "Client fidélité inconnu, ignoré."
+          NOT INVALID KEY
+             MOVE TauxBonusPct TO TauxBonusTrouve
+             MOVE 'O' TO ClientTrouve
+             ADD TauxBonusTrouve TO Reduction
+             DISPLAY "Client " NiveauClient " : bonus +" TauxBonusTrouve "%"
+       END-READ
+    END-IF.
+    EXIT.
+
+CHARGER-TAUX-REDUCTION.
+*> Recharge en mémoire les paliers de réduction ; au premier accès
+*> le fichier n'existe pas encore, on l'amorce avec les paliers
+*> d'origine (0%/5%/10%) pour ne pas changer le comportement tant
+*> que le service marketing n'a pas modifié la table.
+    OPEN INPUT TauxReductionFile.
+    IF STATUS-TAUX = "35"
+       PERFORM CREER-TAUX-PAR-DEFAUT
+       OPEN INPUT TauxReductionFile
+    END-IF.
+    IF STATUS-TAUX NOT = "00"
+       DISPLAY "Erreur à l'ouverture de TauxReductionFile. Code de statut : " STATUS-TAUX
+       GOBACK
+    END-IF.
+
+    MOVE 0 TO NbTauxLignes.
+    PERFORM UNTIL FinTauxFile = 'O'
+       READ TauxReductionFile NEXT RECORD
+          AT END
+             MOVE 'O' TO FinTauxFile
+          NOT AT END
+             ADD 1 TO NbTauxLignes
+             MOVE MontantMinimum   TO TauxMinTbl(NbTauxLignes)
+             MOVE TauxReductionPct TO TauxPctTbl(NbTauxLignes)
+       END-READ
+    END-PERFORM.
+    CLOSE TauxReductionFile.
+    EXIT.
+
+CREER-TAUX-PAR-DEFAUT.
+    OPEN OUTPUT TauxReductionFile.
+    MOVE 0 TO MontantMinimum.
+    MOVE 0 TO TauxReductionPct.
+    WRITE TauxReductionRecord.
+    MOVE 100.00 TO MontantMinimum.
+    MOVE 5 TO TauxReductionPct.
+    WRITE TauxReductionRecord.
+    MOVE 501.00 TO MontantMinimum.
+    MOVE 10 TO TauxReductionPct.
+    WRITE TauxReductionRecord.
+    CLOSE TauxReductionFile.
+    EXIT.
+
+OUVRIR-COUPONS.
+*> CouponFile est tenu par le service marketing via GestionCoupons,
+*> hors de ce programme ; on se contente de l'amorcer vide au premier
+*> accès.
+    OPEN INPUT CouponFile.
+    IF STATUS-COUPONS = "35"
+       OPEN OUTPUT CouponFile
+       CLOSE CouponFile
+       OPEN INPUT CouponFile
+    END-IF.
+    IF STATUS-COUPONS NOT = "00"
+       DISPLAY "Erreur à l'ouverture de CouponFile. Code de statut : " STATUS-COUPONS
+       GOBACK
+    END-IF.
+    EXIT.
+
+OUVRIR-LOYALTE.
+*> LoyalteFile est tenu via GestionCoupons, hors de ce programme ;
+*> on se contente de l'amorcer vide au premier accès.
+    OPEN INPUT LoyalteFile.
+    IF STATUS-LOYALTE = "35"
+       OPEN OUTPUT LoyalteFile
+       CLOSE LoyalteFile
+       OPEN INPUT LoyalteFile
+    END-IF.
+    IF STATUS-LOYALTE NOT = "00"
+       DISPLAY "Erreur à l'ouverture de LoyalteFile. Code de statut : " STATUS-LOYALTE
+       GOBACK
+    END-IF.
+    EXIT.
+
+JOURNALISER-CALCUL.
+*> Journalise chaque calcul dans JournalReduction via le paragraphe
+*> partagé JournalUtil (même principe OPEN EXTEND / amorçage que
+*> l'ancien code local), pour que le service financier puisse le
+*> rapprocher après coup.
+    MOVE FUNCTION CURRENT-DATE TO DateHeureSysteme.
+    MOVE DateHeureSysteme(1:8) TO DateDuJour.
+
+    MOVE MontantAchat TO MontantAchatLog.
+    MOVE Reduction     TO ReductionLog.
+    MOVE MontantFinal  TO MontantFinalLog.
+    MOVE DateDuJour    TO DateLog.
+
+    CALL "JournalUtil" USING NomJournalReduction
+                             LigneJournalReduction
+                             StatutJournal.
+    IF StatutJournal NOT = "00"
+       DISPLAY "Erreur à l'écriture de JournalReduction. Code de statut : " StatutJournal
+    END-IF.
+    EXIT.
