@@ -0,0 +1,198 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. GestionCoupons.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CouponFile
+           ASSIGN TO 'CouponFile'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CodeCoupon
+           FILE STATUS IS STATUS-COUPONS.
+
+    SELECT LoyalteFile
+           ASSIGN TO 'LoyalteFile'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CodeClient
+           FILE STATUS IS STATUS-LOYALTE.
+
+DATA DIVISION.
+FILE SECTION.
+FD CouponFile.
+01 CouponRecord.
+   05 CodeCoupon        PIC X(10).
+   05 TauxCouponPct     PIC 9(2)V99.
+
+FD LoyalteFile.
+01 LoyalteRecord.
+   05 CodeClient        PIC X(10).
+   05 NiveauClient       PIC X(6).
+   05 TauxBonusPct      PIC 9(2)V99.
+
+WORKING-STORAGE SECTION.
+77 STATUS-COUPONS    PIC XX.
+77 STATUS-LOYALTE    PIC XX.
+01 ChoixUtilisateur  PIC X.
+01 FinFichier        PIC X VALUE 'N'.
+
+PROCEDURE DIVISION.
+
+*> Maintenance de CouponFile et LoyalteFile, tenus par le service
+*> marketing : sans ce programme les deux fichiers ne sont jamais
+*> écrits et CalculReductions ne peut donc jamais trouver de code
+*> promo ou de client fidélité valide.
+    OPEN I-O CouponFile.
+    IF STATUS-COUPONS = "35"
+        OPEN OUTPUT CouponFile
+        CLOSE CouponFile
+        OPEN I-O CouponFile
+    END-IF.
+    IF STATUS-COUPONS NOT = "00"
+        DISPLAY "Erreur à l'ouverture de CouponFile. Code de statut : " STATUS-COUPONS
+        STOP RUN
+    END-IF.
+
+    OPEN I-O LoyalteFile.
+    IF STATUS-LOYALTE = "35"
+        OPEN OUTPUT LoyalteFile
+        CLOSE LoyalteFile
+        OPEN I-O LoyalteFile
+    END-IF.
+    IF STATUS-LOYALTE NOT = "00"
+        DISPLAY "Erreur à l'ouverture de LoyalteFile. Code de statut : " STATUS-LOYALTE
+        CLOSE CouponFile
+        STOP RUN
+    END-IF.
+
+    PERFORM UNE-FOIS UNTIL ChoixUtilisateur = "0".
+
+    CLOSE CouponFile.
+    CLOSE LoyalteFile.
+
+    STOP RUN.
+
+UNE-FOIS.
+    DISPLAY " ".
+    DISPLAY "========================================================".
+    DISPLAY "MAINTENANCE COUPONS ET FIDÉLITÉ".
+    DISPLAY "--------------------------------------------------------".
+    DISPLAY "1. Ajouter/modifier un code promo".
+    DISPLAY "2. Ajouter/modifier un client fidélité".
+    DISPLAY "3. Lister les codes promo".
+    DISPLAY "4. Lister les clients fidélité".
+    DISPLAY "0. Quitter".
+    DISPLAY "========================================================".
+    DISPLAY "Votre choix : ".
+    ACCEPT ChoixUtilisateur.
+
+    EVALUATE ChoixUtilisateur
+        WHEN "1"
+            PERFORM AJOUTER-COUPON
+        WHEN "2"
+            PERFORM AJOUTER-LOYALTE
+        WHEN "3"
+            PERFORM LISTER-COUPONS
+        WHEN "4"
+            PERFORM LISTER-LOYALTE
+        WHEN "0"
+            CONTINUE
+        WHEN OTHER
+            DISPLAY "Choix invalide."
+    END-EVALUATE.
+    EXIT.
+
+AJOUTER-COUPON.
+*> REWRITE si le code existe déjà (mise à jour du taux), WRITE sinon,
+*> comme il n'y a qu'un seul écran pour créer et corriger un coupon.
+    DISPLAY "Code promo (10 caractères) : ".
+    ACCEPT CodeCoupon.
+    DISPLAY "Pourcentage de réduction du coupon : ".
+    ACCEPT TauxCouponPct.
+
+    READ CouponFile
+        KEY IS CodeCoupon
+        INVALID KEY
+            WRITE CouponRecord
+            IF STATUS-COUPONS NOT = "00"
+                DISPLAY "Erreur à l'écriture de CouponFile. Code de statut : " STATUS-COUPONS
+            ELSE
+                DISPLAY "Code promo " CodeCoupon " créé."
+            END-IF
+        NOT INVALID KEY
+            REWRITE CouponRecord
+            IF STATUS-COUPONS NOT = "00"
+                DISPLAY "Erreur à la mise à jour de CouponFile. Code de statut : " STATUS-COUPONS
+            ELSE
+                DISPLAY "Code promo " CodeCoupon " mis à jour."
+            END-IF
+    END-READ.
+    EXIT.
+
+AJOUTER-LOYALTE.
+    DISPLAY "Code client (10 caractères) : ".
+    ACCEPT CodeClient.
+    DISPLAY "Niveau de fidélité (Bronze/Argent/Or) : ".
+    ACCEPT NiveauClient.
+    DISPLAY "Pourcentage de bonus fidélité : ".
+    ACCEPT TauxBonusPct.
+
+    READ LoyalteFile
+        KEY IS CodeClient
+        INVALID KEY
+            WRITE LoyalteRecord
+            IF STATUS-LOYALTE NOT = "00"
+                DISPLAY "Erreur à l'écriture de LoyalteFile. Code de statut : " STATUS-LOYALTE
+            ELSE
+                DISPLAY "Client fidélité " CodeClient " créé."
+            END-IF
+        NOT INVALID KEY
+            REWRITE LoyalteRecord
+            IF STATUS-LOYALTE NOT = "00"
+                DISPLAY "Erreur à la mise à jour de LoyalteFile. Code de statut : " STATUS-LOYALTE
+            ELSE
+                DISPLAY "Client fidélité " CodeClient " mis à jour."
+            END-IF
+    END-READ.
+    EXIT.
+
+LISTER-COUPONS.
+    MOVE 'N' TO FinFichier.
+    MOVE LOW-VALUES TO CodeCoupon.
+    START CouponFile KEY IS GREATER THAN CodeCoupon
+        INVALID KEY
+            MOVE 'O' TO FinFichier
+            DISPLAY "Aucun code promo enregistré."
+    END-START.
+    PERFORM LISTER-UN-COUPON UNTIL FinFichier = 'O'.
+    EXIT.
+
+LISTER-UN-COUPON.
+    READ CouponFile NEXT RECORD
+        AT END
+            MOVE 'O' TO FinFichier
+        NOT AT END
+            DISPLAY CodeCoupon " : +" TauxCouponPct "%"
+    END-READ.
+    EXIT.
+
+LISTER-LOYALTE.
+    MOVE 'N' TO FinFichier.
+    MOVE LOW-VALUES TO CodeClient.
+    START LoyalteFile KEY IS GREATER THAN CodeClient
+        INVALID KEY
+            MOVE 'O' TO FinFichier
+            DISPLAY "Aucun client fidélité enregistré."
+    END-START.
+    PERFORM LISTER-UN-CLIENT UNTIL FinFichier = 'O'.
+    EXIT.
+
+LISTER-UN-CLIENT.
+    READ LoyalteFile NEXT RECORD
+        AT END
+            MOVE 'O' TO FinFichier
+        NOT AT END
+            DISPLAY CodeClient " (" NiveauClient ") : +" TauxBonusPct "%"
+    END-READ.
+    EXIT.
