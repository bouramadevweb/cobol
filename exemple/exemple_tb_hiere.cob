@@ -1,24 +1,197 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. exemple_tb_hiere.
+
 ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ProduitFile
+           ASSIGN TO 'ProduitFile'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CodeProduit
+           FILE STATUS IS STATUS-PRODUITS.
 
 DATA DIVISION.
+FILE SECTION.
+FD ProduitFile.
+01 ProduitRecord.
+   05 CodeProduit   PIC 9(4).
+   05 NomProduit    PIC X(10).
+   05 Qantite       PIC 9(3).
+   05 Prix          PIC 9(5)V99.
+
 WORKING-STORAGE SECTION.
-01 Produit.
-   02 Produit OCCURS 2 TIMES INDEXED BY idx.
-      03 nom-produit PIC X(10).
-      03 Qantite PIC 9(3).
+77 STATUS-PRODUITS PIC XX.
+
+01 Inventaire.
+   02 InventaireLigne OCCURS 100 TIMES.
+      03 CodeProduitTbl PIC 9(4).
+      03 NomProduitTbl  PIC X(10).
+      03 QantiteTbl     PIC 9(3).
+      03 PrixTbl        PIC 9(5)V99.
+
+01 NbProduits          PIC 9(3).
+01 ProchainCodeProduit PIC 9(4).
+01 FinProduitFile      PIC X VALUE 'N'.
+01 ChoixUtilisateur    PIC X.
+01 IndexProduit        PIC 9(3).
+01 ValeurProduit       PIC 9(8)V99.
+01 ValeurTotaleStock   PIC 9(8)V99.
 
 PROCEDURE DIVISION.
-   MOVE "banane" TO nom-produit OF Produit(1).
-   MOVE 33 TO Qantite OF Produit(1).
-   MOVE "pomme" TO nom-produit OF Produit(2).
-   MOVE 33 TO Qantite OF Produit(2).
-   MOVE "fraise" TO nom-produit OF Produit(3)
-   MOVE 44 TO Qantite
-
-   PERFORM VARYING idx FROM 1 BY 1 UNTIL idx > 2
-      DISPLAY "Produit : " nom-produit(idx) " Quantite : " Qantite(idx)
-   END-PERFORM.
-
-   STOP RUN.
+
+    PERFORM CHARGER-PRODUITS.
+
+    PERFORM MENU-PRODUITS UNTIL ChoixUtilisateur = "0".
+
+    PERFORM SAUVEGARDER-PRODUITS.
+
+    STOP RUN.
+
+MENU-PRODUITS.
+    DISPLAY "*******GESTION DES PRODUITS**********"
+    DISPLAY "1. Ajouter un produit"
+    DISPLAY "2. Afficher l'inventaire"
+    DISPLAY "3. Rapport de valorisation du stock"
+    DISPLAY "0. Quitter"
+
+    ACCEPT ChoixUtilisateur.
+
+    EVALUATE ChoixUtilisateur
+        WHEN "1"
+            PERFORM AJOUTER-PRODUIT
+        WHEN "2"
+            PERFORM AFFICHER-PRODUITS
+        WHEN "3"
+            PERFORM AFFICHER-VALORISATION
+        WHEN "0"
+            CONTINUE
+        WHEN OTHER
+            DISPLAY "Option invalide. Veuillez choisir une option valide."
+    END-EVALUATE.
+    EXIT.
+
+AJOUTER-PRODUIT.
+    IF NbProduits NOT < 100
+        DISPLAY "Inventaire complet (100 produits). Impossible d'ajouter un produit."
+    ELSE
+        ADD 1 TO NbProduits
+        DISPLAY "Nom du produit : "
+        ACCEPT NomProduitTbl(NbProduits)
+        DISPLAY "Quantité en stock : "
+        ACCEPT QantiteTbl(NbProduits)
+        DISPLAY "Prix unitaire : "
+        ACCEPT PrixTbl(NbProduits)
+        MOVE ProchainCodeProduit TO CodeProduitTbl(NbProduits)
+        ADD 1 TO ProchainCodeProduit
+        DISPLAY "Produit " CodeProduitTbl(NbProduits) " ajouté."
+    END-IF.
+    EXIT.
+
+AFFICHER-PRODUITS.
+    DISPLAY "Inventaire des produits : ".
+    PERFORM VARYING IndexProduit FROM 1 BY 1 UNTIL IndexProduit > NbProduits
+        DISPLAY "Produit " CodeProduitTbl(IndexProduit)
+                " : " NomProduitTbl(IndexProduit)
+                " | Quantité : " QantiteTbl(IndexProduit)
+                " | Prix : " PrixTbl(IndexProduit)
+    END-PERFORM.
+    EXIT.
+
+AFFICHER-VALORISATION.
+*> Multiplie Prix par Qantite pour chaque produit afin d'obtenir la
+*> valeur totale du stock, au lieu d'une simple liste de quantités.
+    MOVE 0 TO ValeurTotaleStock.
+    PERFORM VARYING IndexProduit FROM 1 BY 1 UNTIL IndexProduit > NbProduits
+        COMPUTE ValeurProduit = PrixTbl(IndexProduit) * QantiteTbl(IndexProduit)
+        ADD ValeurProduit TO ValeurTotaleStock
+        DISPLAY "Produit " CodeProduitTbl(IndexProduit)
+                " : " NomProduitTbl(IndexProduit)
+                " | Valeur en stock : " ValeurProduit
+    END-PERFORM.
+    DISPLAY "Valeur totale du stock : " ValeurTotaleStock.
+    EXIT.
+
+CHARGER-PRODUITS.
+*> Recharge en mémoire l'inventaire persisté dans ProduitFile ; au
+*> premier accès le fichier n'existe pas encore, on l'amorce avec
+*> les trois produits de démonstration d'origine.
+    MOVE 0 TO NbProduits.
+    MOVE 1 TO ProchainCodeProduit.
+
+    OPEN INPUT ProduitFile.
+    IF STATUS-PRODUITS = "35"
+        PERFORM CREER-PRODUITS-PAR-DEFAUT
+        OPEN INPUT ProduitFile
+    END-IF.
+    IF STATUS-PRODUITS NOT = "00"
+        DISPLAY "Erreur à l'ouverture de ProduitFile. Code de statut : " STATUS-PRODUITS
+        STOP RUN
+    END-IF.
+
+    PERFORM UNTIL FinProduitFile = 'O'
+        READ ProduitFile NEXT RECORD
+            AT END
+                MOVE 'O' TO FinProduitFile
+            NOT AT END
+                IF NbProduits NOT < 100
+                    DISPLAY "Inventaire complet (100 produits). Produits supplémentaires ignorés."
+                    MOVE 'O' TO FinProduitFile
+                ELSE
+                    ADD 1 TO NbProduits
+                    MOVE CodeProduit TO CodeProduitTbl(NbProduits)
+                    MOVE NomProduit  TO NomProduitTbl(NbProduits)
+                    MOVE Qantite     TO QantiteTbl(NbProduits)
+                    MOVE Prix        TO PrixTbl(NbProduits)
+                    IF CodeProduit >= ProchainCodeProduit
+                        COMPUTE ProchainCodeProduit = CodeProduit + 1
+                    END-IF
+                END-IF
+        END-READ
+    END-PERFORM.
+    CLOSE ProduitFile.
+    EXIT.
+
+CREER-PRODUITS-PAR-DEFAUT.
+*> La table d'origine n'avait que deux occurrences mais un troisième
+*> produit ("fraise") était référencé hors-borne ; les trois
+*> produits de démonstration ont désormais chacun leur enregistrement.
+    OPEN OUTPUT ProduitFile.
+    MOVE 1 TO CodeProduit.
+    MOVE "banane" TO NomProduit.
+    MOVE 33 TO Qantite.
+    MOVE 0 TO Prix.
+    WRITE ProduitRecord.
+    MOVE 2 TO CodeProduit.
+    MOVE "pomme" TO NomProduit.
+    MOVE 33 TO Qantite.
+    MOVE 0 TO Prix.
+    WRITE ProduitRecord.
+    MOVE 3 TO CodeProduit.
+    MOVE "fraise" TO NomProduit.
+    MOVE 44 TO Qantite.
+    MOVE 0 TO Prix.
+    WRITE ProduitRecord.
+    CLOSE ProduitFile.
+    EXIT.
+
+SAUVEGARDER-PRODUITS.
+*> Réécrit l'inventaire complet dans ProduitFile pour que les
+*> modifications de cette exécution soient reprises la prochaine fois.
+    OPEN OUTPUT ProduitFile.
+    IF STATUS-PRODUITS NOT = "00"
+        DISPLAY "Erreur à l'ouverture de ProduitFile. Code de statut : " STATUS-PRODUITS
+    ELSE
+        PERFORM VARYING IndexProduit FROM 1 BY 1 UNTIL IndexProduit > NbProduits
+            MOVE CodeProduitTbl(IndexProduit) TO CodeProduit
+            MOVE NomProduitTbl(IndexProduit)  TO NomProduit
+            MOVE QantiteTbl(IndexProduit)     TO Qantite
+            MOVE PrixTbl(IndexProduit)        TO Prix
+            WRITE ProduitRecord
+            IF STATUS-PRODUITS NOT = "00"
+                DISPLAY "Erreur à l'écriture de ProduitFile. Code de statut : " STATUS-PRODUITS
+            END-IF
+        END-PERFORM
+        CLOSE ProduitFile
+    END-IF.
+    EXIT.
