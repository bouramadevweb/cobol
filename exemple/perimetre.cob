@@ -1,24 +1,137 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. CalculPerimetre.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT JardinsFile
+           ASSIGN TO 'JardinsFile'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS STATUS-JARDINS.
+
+    SELECT RapportJardinsFile
+           ASSIGN TO 'RapportJardins'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS STATUS-RAPPORT.
+
 DATA DIVISION.
+FILE SECTION.
+FD JardinsFile.
+01 JardinRecord.
+   05 LongueurLigne    PIC 9(4).
+   05 LargeurLigne     PIC 9(4).
+
+FD RapportJardinsFile.
+01 RapportLigne.
+   05 LongueurRapport  PIC 9(4).
+   05 LargeurRapport   PIC 9(4).
+   05 PerimetreRapport PIC 9(4).
+   05 SurfaceRapport   PIC 9(7).
+
 WORKING-STORAGE SECTION.
+77 STATUS-JARDINS PIC XX.
+77 STATUS-RAPPORT PIC XX.
+
 01 Longueur       PIC 9(4).
 01 Largeur        PIC 9(4).
 01 Perimetre      PIC 9(4).
+01 Surface        PIC 9(7).
+
+01 ModeTraitement PIC X.
+01 UniteSaisie    PIC X.
+01 LongueurPieds  PIC 9(4)V99.
+01 LargeurPieds   PIC 9(4)V99.
+01 FacteurPiedsVersMetres PIC 9V9(4) VALUE 0.3048.
+
+01 FinJardinsFile   PIC X VALUE 'N'.
+01 NbJardinsTraites PIC 9(4) VALUE 0.
 
 PROCEDURE DIVISION.
-    DISPLAY "Entrez la longueur  du jardin: ".
-    ACCEPT Longueur.
+CALCULER-PERIMETRE.
+    DISPLAY "Mode de traitement : I pour interactif, B pour lot : ".
+    ACCEPT ModeTraitement.
 
-    DISPLAY "Entrez la largeur du jardin : ".
-    ACCEPT Largeur.
-    DISPLAY "longeur".Longueur ;
-    ADD  Largeur TO Longueur .
-    
+    IF ModeTraitement = 'B' OR ModeTraitement = 'b'
+        PERFORM TRAITEMENT-PAR-LOT
+    ELSE
+        PERFORM TRAITEMENT-INTERACTIF
+    END-IF.
 
-    COMPUTE Perimetre = 2 * (Longueur + Largeur).
+    STOP RUN.
+
+TRAITEMENT-INTERACTIF.
+*> La saisie peut se faire en mètres ou en pieds ; dans ce dernier
+*> cas on convertit avant de calculer le périmètre et la surface.
+    DISPLAY "Unité de saisie : M pour mètres, P pour pieds : ".
+    ACCEPT UniteSaisie.
+
+    IF UniteSaisie = 'P' OR UniteSaisie = 'p'
+        DISPLAY "Entrez la longueur du jardin (en pieds) : "
+        ACCEPT LongueurPieds
+        DISPLAY "Entrez la largeur du jardin (en pieds) : "
+        ACCEPT LargeurPieds
+        COMPUTE Longueur = LongueurPieds * FacteurPiedsVersMetres
+        COMPUTE Largeur = LargeurPieds * FacteurPiedsVersMetres
+    ELSE
+        DISPLAY "Entrez la longueur du jardin (en mètres) : "
+        ACCEPT Longueur
+        DISPLAY "Entrez la largeur du jardin (en mètres) : "
+        ACCEPT Largeur
+    END-IF.
+
+    PERFORM CALCULER-PERIMETRE-SURFACE.
 
     DISPLAY "Le périmètre du jardin est de " Perimetre " mètres.".
+    DISPLAY "La surface du jardin est de " Surface " mètres carrés.".
+    EXIT.
 
-    STOP RUN.
+CALCULER-PERIMETRE-SURFACE.
+    COMPUTE Perimetre = 2 * (Longueur + Largeur).
+    COMPUTE Surface = Longueur * Largeur.
+    EXIT.
+
+TRAITEMENT-PAR-LOT.
+*> Lit chaque paire Longueur/Largeur de JardinsFile et écrit le
+*> périmètre et la surface calculés dans RapportJardinsFile, pour
+*> traiter toute une journée de jardins en une seule exécution.
+    OPEN INPUT JardinsFile.
+    IF STATUS-JARDINS NOT = "00"
+        DISPLAY "Impossible d'ouvrir JardinsFile. Code de statut : " STATUS-JARDINS
+        STOP RUN
+    END-IF.
+
+    OPEN OUTPUT RapportJardinsFile.
+    IF STATUS-RAPPORT NOT = "00"
+        DISPLAY "Impossible d'ouvrir RapportJardins. Code de statut : " STATUS-RAPPORT
+        CLOSE JardinsFile
+        STOP RUN
+    END-IF.
+
+    PERFORM TRAITER-UN-JARDIN UNTIL FinJardinsFile = 'O'.
+
+    CLOSE JardinsFile.
+    CLOSE RapportJardinsFile.
+    DISPLAY NbJardinsTraites " jardin(s) traité(s).".
+    EXIT.
+
+TRAITER-UN-JARDIN.
+    READ JardinsFile
+        AT END
+            MOVE 'O' TO FinJardinsFile
+        NOT AT END
+            MOVE LongueurLigne TO Longueur
+            MOVE LargeurLigne TO Largeur
+            PERFORM CALCULER-PERIMETRE-SURFACE
+            MOVE LongueurLigne TO LongueurRapport
+            MOVE LargeurLigne TO LargeurRapport
+            MOVE Perimetre TO PerimetreRapport
+            MOVE Surface TO SurfaceRapport
+            WRITE RapportLigne
+            IF STATUS-RAPPORT NOT = "00"
+                DISPLAY "Erreur à l'écriture de RapportJardins. Code de statut : " STATUS-RAPPORT
+            END-IF
+            ADD 1 TO NbJardinsTraites
+    END-READ.
+    EXIT.
