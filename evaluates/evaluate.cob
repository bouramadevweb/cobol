@@ -5,46 +5,72 @@ DATA DIVISION.
 WORKING-STORAGE SECTION.
 
 01 IndexJour      PIC 9(2).
-01 Jours          OCCURS 7 TIMES.
-   02 Jour         PIC X(10) VALUE SPACE.
+
+01 Jours.
+   02 JourLigne OCCURS 7 TIMES.
+      03 NomJour       PIC X(10) VALUE SPACE.
+      03 TypeJourLigne PIC X(1).
+      03 EquipeJour    PIC X(12).
+
+01 JoursFeries.
+   02 JourFerieLigne OCCURS 10 TIMES.
+      03 DateFerie PIC 9(8) VALUE 0.
+01 NbJoursFeries PIC 9(2).
+01 IndexFerie    PIC 9(2).
+01 FerieTrouve   PIC X VALUE 'N'.
 
 01 ChoixUtilisateur PIC X.
+01 DateHeureSysteme PIC X(21).
+01 DateDuJour       PIC 9(8).
+01 IntegerDateJour  PIC 9(9).
+01 JourSemaineNum   PIC 9(1).
 
 PROCEDURE DIVISION.
 
-    MOVE "Lundi" TO Jours(1).
-    MOVE "Mardi" TO Jours(2).
-    MOVE "Mercredi" TO Jours(3).
-    MOVE "Jeudi" TO Jours(4).
-    MOVE "Vendredi" TO Jours(5).
-    MOVE "Samedi" TO Jours(6).
-    MOVE "Dimanche" TO Jours(7).
+    MOVE "Lundi"     TO NomJour(1).
+    MOVE "Mardi"     TO NomJour(2).
+    MOVE "Mercredi"  TO NomJour(3).
+    MOVE "Jeudi"     TO NomJour(4).
+    MOVE "Vendredi"  TO NomJour(5).
+    MOVE "Samedi"    TO NomJour(6).
+    MOVE "Dimanche"  TO NomJour(7).
+
+    MOVE 'O' TO TypeJourLigne(1).
+    MOVE 'O' TO TypeJourLigne(2).
+    MOVE 'O' TO TypeJourLigne(3).
+    MOVE 'O' TO TypeJourLigne(4).
+    MOVE 'O' TO TypeJourLigne(5).
+    MOVE 'F' TO TypeJourLigne(6).
+    MOVE 'F' TO TypeJourLigne(7).
+
+    MOVE "Matin"        TO EquipeJour(1).
+    MOVE "Apres-midi"   TO EquipeJour(2).
+    MOVE "Nuit"         TO EquipeJour(3).
+    MOVE "Matin"        TO EquipeJour(4).
+    MOVE "Apres-midi"   TO EquipeJour(5).
+    MOVE "Repos"        TO EquipeJour(6).
+    MOVE "Repos"        TO EquipeJour(7).
+
+*> Table des jours fériés configurés ; vide par défaut, à compléter
+*> au besoin en ajoutant des entrées ci-dessous.
+    MOVE 0 TO NbJoursFeries.
 
     PERFORM AFFICHER-MENU.
 
     PERFORM UNTIL ChoixUtilisateur = "Q"
-        DISPLAY "Choisissez un numéro de jour  ou Q pour quitter : "
+        DISPLAY "Choisissez un numéro de jour, S pour le jour du système, ou Q pour quitter : "
         ACCEPT ChoixUtilisateur
 
         EVALUATE ChoixUtilisateur
-            WHEN "1"
-                DISPLAY "Le jour correspondant est : " Jours(1)
-            WHEN "2"
-                DISPLAY "Le jour correspondant est : " Jours(2)
-            WHEN "3"
-                DISPLAY "Le jour correspondant est : " Jours(3)
-            WHEN "4"
-                DISPLAY "Le jour correspondant est : " Jours(4)
-            WHEN "5"
-                DISPLAY "Le jour correspondant est : " Jours(5)
-            WHEN "6"
-                DISPLAY "Le jour correspondant est : " Jours(6)
-            WHEN "7"
-                DISPLAY "Le jour correspondant est : " Jours(7)
+            WHEN "1" THRU "7"
+                MOVE FUNCTION NUMVAL(ChoixUtilisateur) TO IndexJour
+                PERFORM AFFICHER-DETAIL-JOUR
+            WHEN "S"
+                PERFORM AFFICHER-JOUR-SYSTEME
             WHEN "Q"
                 DISPLAY "Programme terminé. Au revoir!"
             WHEN OTHER
-                DISPLAY "Option invalide. Veuillez choisir un numéro de jour (1-7) ou Q."
+                DISPLAY "Option invalide. Veuillez choisir un numéro de jour (1-7), S ou Q."
         END-EVALUATE
     END-PERFORM.
 
@@ -53,5 +79,53 @@ PROCEDURE DIVISION.
 AFFICHER-MENU.
     DISPLAY "Les jours de la semaine : ".
     PERFORM VARYING IndexJour FROM 1 BY 1 UNTIL IndexJour > 7
-        DISPLAY IndexJour " - " Jours(IndexJour)
+        DISPLAY IndexJour " - " NomJour(IndexJour)
+                " (" TypeJourLigne(IndexJour) ") - équipe : " EquipeJour(IndexJour)
+    END-PERFORM.
+    EXIT.
+
+AFFICHER-DETAIL-JOUR.
+*> IndexJour ayant déjà été résolu par l'appelant, affiche son type
+*> (ouvrable/fin de semaine) et l'équipe qui le couvre.
+    DISPLAY "Le jour correspondant est : " NomJour(IndexJour).
+    IF TypeJourLigne(IndexJour) = 'F'
+        DISPLAY "C'est un jour de fin de semaine."
+    ELSE
+        DISPLAY "C'est un jour ouvrable."
+    END-IF.
+    DISPLAY "Équipe assignée : " EquipeJour(IndexJour).
+    EXIT.
+
+AFFICHER-JOUR-SYSTEME.
+*> Calcule le jour de la semaine à partir de la date système plutôt
+*> que de demander à l'opérateur de la connaître par cœur ; le reste
+*> entier d'INTEGER-OF-DATE par 7 vaut 0 pour Dimanche et 1 à 6 pour
+*> Lundi à Samedi.
+    MOVE FUNCTION CURRENT-DATE TO DateHeureSysteme.
+    MOVE DateHeureSysteme(1:8) TO DateDuJour.
+    COMPUTE IntegerDateJour = FUNCTION INTEGER-OF-DATE(DateDuJour).
+    COMPUTE JourSemaineNum = FUNCTION MOD(IntegerDateJour, 7).
+
+    IF JourSemaineNum = 0
+        MOVE 7 TO IndexJour
+    ELSE
+        MOVE JourSemaineNum TO IndexJour
+    END-IF.
+
+    DISPLAY "Date du jour (AAAAMMJJ) : " DateDuJour.
+    PERFORM AFFICHER-DETAIL-JOUR.
+    PERFORM VERIFIER-JOUR-FERIE.
+    EXIT.
+
+VERIFIER-JOUR-FERIE.
+*> Croise la date du jour avec la table des jours fériés configurés.
+    MOVE 'N' TO FerieTrouve.
+    PERFORM VARYING IndexFerie FROM 1 BY 1 UNTIL IndexFerie > NbJoursFeries
+        IF DateFerie(IndexFerie) = DateDuJour
+            MOVE 'O' TO FerieTrouve
+        END-IF
     END-PERFORM.
+    IF FerieTrouve = 'O'
+        DISPLAY "Ce jour est un jour férié configuré : jour non travaillé."
+    END-IF.
+    EXIT.
