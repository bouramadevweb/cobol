@@ -0,0 +1,48 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. JournalUtil.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT JournalFile
+           ASSIGN DYNAMIC NomFichierJournal
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS StatutOuverture.
+
+DATA DIVISION.
+FILE SECTION.
+FD JournalFile.
+01 LigneJournalFile  PIC X(200).
+
+WORKING-STORAGE SECTION.
+77 StatutOuverture   PIC XX.
+
+LINKAGE SECTION.
+01 NomFichierJournal PIC X(100).
+01 LigneJournal      PIC X(200).
+01 StatutJournal     PIC XX.
+
+PROCEDURE DIVISION USING NomFichierJournal LigneJournal StatutJournal.
+AJOUTER-AU-JOURNAL.
+*> Paragraphe partagé : ouvre en ajout (OPEN EXTEND) le fichier journal
+*> désigné par l'appelant, l'amorce s'il n'existe pas encore (STATUS
+*> "35", même idiome que HistoriqueFile dans Banque.cob), écrit
+*> LigneJournal puis referme - pour que Banque.cob, CalculReductions
+*> et les programmes d'inventaire de livres journalisent tous par le
+*> même chemin sans se tronquer les fichiers les uns les autres.
+    OPEN EXTEND JournalFile.
+    IF StatutOuverture = "35"
+       OPEN OUTPUT JournalFile
+    END-IF.
+    IF StatutOuverture NOT = "00"
+       MOVE StatutOuverture TO StatutJournal
+       GOBACK
+    END-IF.
+
+    MOVE LigneJournal TO LigneJournalFile.
+    WRITE LigneJournalFile.
+    MOVE StatutOuverture TO StatutJournal.
+
+    CLOSE JournalFile.
+    GOBACK.
